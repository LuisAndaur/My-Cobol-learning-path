@@ -10,8 +10,21 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO DE HISTORICO DE RESULTADOS, SOLO SE AGREGA AL FINAL
+       SELECT promedio-historial
+       ASSIGN TO "promedio-historial.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-historial.
+
        DATA DIVISION.
        FILE SECTION.
+      *ARCHIVO DE HISTORICO
+       FD promedio-historial.
+       01  linea-historial     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  MY-ARRAY.
        02  MY-ELEMENTS OCCURS 5 TIMES.
@@ -21,13 +34,55 @@
        02  AUX         PIC 9(2) VALUE 0.
        02  SUMA-TOTAL  PIC 9(2) VALUE 0.
        02  AVG         PIC 9(2)V9(3) VALUE 0.
+       02  MIN-VALOR   PIC 9(2) VALUE 0.
+       02  MAX-VALOR   PIC 9(2) VALUE 0.
+       02  MEDIANA     PIC 9(2)V9(3) VALUE 0.
+
+       01  ARRAY-ORDENADO.
+       02  ELEMENTO-ORD OCCURS 5 TIMES PIC 9(2).
+
+       77  J               PIC 9.
+       77  N-ORD           PIC 9.
+       77  TEMP-ORD        PIC 9(2).
+       77  COCIENTE-MEDIA  PIC 9 VALUE 0.
+       77  RESTO-MEDIA     PIC 9 VALUE 0.
+
+       77  FECHA-HORA-SISTEMA  PIC X(21).
+       77  estado-historial    PIC X(02) VALUE "00".
+
+       01  REGISTRO-HISTORIAL.
+           02  RH-FECHA-HORA   PIC X(21).
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  RH-PROMEDIO     PIC Z9,999.
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  RH-MINIMO       PIC Z9.
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  RH-MAXIMO       PIC Z9.
+           02  FILLER          PIC X(02) VALUE SPACES.
+           02  RH-MEDIANA      PIC Z9,999.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           OPEN EXTEND promedio-historial.
+           IF estado-historial NOT = "00"
+               DISPLAY "No se pudo abrir promedio-historial.log, "
+                   "estado: " estado-historial
+               STOP RUN
+           END-IF.
+
            PERFORM SOLICITAR-INDICE.
            PERFORM CARGAR-ARRAY.
            PERFORM SACAR-PROMEDIO.
+           PERFORM CALCULAR-MIN-MAX.
+           PERFORM CALCULAR-MEDIANA.
+           PERFORM REGISTRAR-HISTORICO.
+
+           CLOSE promedio-historial.
+           IF estado-historial NOT = "00"
+               DISPLAY "Error al cerrar promedio-historial.log, "
+                   "estado: " estado-historial
+           END-IF.
 
            STOP RUN.
 
@@ -57,4 +112,76 @@
            DIVIDE SUMA-TOTAL BY DIMENSION GIVING AVG
            DISPLAY "El promedio es: ", AVG.
 
+       CALCULAR-MIN-MAX.
+           MOVE ELEMENT(1) TO MIN-VALOR.
+           MOVE ELEMENT(1) TO MAX-VALOR.
+
+           MOVE 0 TO I
+           PERFORM UNTIL I = DIMENSION
+               ADD 1 TO I
+               IF ELEMENT(I) < MIN-VALOR
+                   MOVE ELEMENT(I) TO MIN-VALOR
+               END-IF
+               IF ELEMENT(I) > MAX-VALOR
+                   MOVE ELEMENT(I) TO MAX-VALOR
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "El minimo es: ", MIN-VALOR.
+           DISPLAY "El maximo es: ", MAX-VALOR.
+
+      *    Mediana: se ordena una copia del array (burbujeo) y se
+      *    toma el elemento central, o el promedio de los dos
+      *    centrales cuando DIMENSION es par.
+       CALCULAR-MEDIANA.
+           MOVE 0 TO I
+           PERFORM UNTIL I = DIMENSION
+               ADD 1 TO I
+               MOVE ELEMENT(I) TO ELEMENTO-ORD(I)
+           END-PERFORM.
+
+           MOVE DIMENSION TO N-ORD
+           PERFORM UNTIL N-ORD = 1
+               MOVE 1 TO J
+               PERFORM UNTIL J >= N-ORD
+                   IF ELEMENTO-ORD(J) > ELEMENTO-ORD(J + 1)
+                       MOVE ELEMENTO-ORD(J) TO TEMP-ORD
+                       MOVE ELEMENTO-ORD(J + 1) TO ELEMENTO-ORD(J)
+                       MOVE TEMP-ORD TO ELEMENTO-ORD(J + 1)
+                   END-IF
+                   ADD 1 TO J
+               END-PERFORM
+               SUBTRACT 1 FROM N-ORD
+           END-PERFORM.
+
+           DIVIDE DIMENSION BY 2 GIVING COCIENTE-MEDIA
+               REMAINDER RESTO-MEDIA.
+
+           IF RESTO-MEDIA = 0
+               COMPUTE MEDIANA =
+                   (ELEMENTO-ORD(COCIENTE-MEDIA)
+                   + ELEMENTO-ORD(COCIENTE-MEDIA + 1)) / 2
+           ELSE
+               MOVE ELEMENTO-ORD(COCIENTE-MEDIA + 1) TO MEDIANA
+           END-IF.
+
+           DISPLAY "La mediana es: ", MEDIANA.
+
+       REGISTRAR-HISTORICO.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-HORA-SISTEMA.
+
+           MOVE SPACES TO REGISTRO-HISTORIAL.
+           MOVE FECHA-HORA-SISTEMA TO RH-FECHA-HORA.
+           MOVE AVG       TO RH-PROMEDIO.
+           MOVE MIN-VALOR TO RH-MINIMO.
+           MOVE MAX-VALOR TO RH-MAXIMO.
+           MOVE MEDIANA   TO RH-MEDIANA.
+
+           MOVE REGISTRO-HISTORIAL TO linea-historial.
+           WRITE linea-historial.
+           IF estado-historial NOT = "00"
+               DISPLAY "Error al grabar promedio-historial.log, "
+                   "estado: " estado-historial
+           END-IF.
+
        END PROGRAM "RUTINA3-PROMEDIO".
