@@ -10,40 +10,82 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO DE HISTORICO DE OPERACIONES, SOLO SE AGREGA AL FINAL
+       SELECT calc-historial
+       ASSIGN TO "calculadora-historial.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-historial.
+
        DATA DIVISION.
        FILE SECTION.
+      *ARCHIVO DE HISTORICO
+       FD calc-historial.
+       01  linea-historial     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  opciones        PIC X VALUE SPACES.
            88  sumar       VALUE "+".
            88  restar      VALUE "-".
            88  multiplicar VALUE "*".
            88  dividir     VALUE "/".
+           88  porcentaje  VALUE "%".
+           88  ver-total   VALUE "t".
            88  salir       VALUE "s".
 
        77  num1            PIC 999 VALUE ZEROS.
        77  num2            PIC 999 VALUE ZEROS.
+       77  num1-invalido   PIC X VALUE "S".
+       77  num2-invalido   PIC X VALUE "S".
 
        77  resultado       PIC S999999 VALUE ZEROS.
+       77  total-acumulado PIC S9(7) VALUE ZEROS.
+       77  estado-historial PIC X(02) VALUE "00".
+
+       01  registro-historial.
+           05  rh-operador     PIC X(01).
+           05  FILLER          PIC X(04) VALUE SPACES.
+           05  rh-num1         PIC 999.
+           05  FILLER          PIC X(04) VALUE SPACES.
+           05  rh-num2         PIC 999.
+           05  FILLER          PIC X(04) VALUE SPACES.
+           05  rh-resultado    PIC S999999.
 
        PROCEDURE DIVISION.
 
-           PERFORM SELECCIONAR-OPERACION.
+           OPEN EXTEND calc-historial.
+           IF estado-historial NOT = "00"
+               DISPLAY "No se pudo abrir calculadora-historial.log, "
+                   "estado: " estado-historial
+               STOP RUN
+           END-IF.
+
+           PERFORM SELECCIONAR-OPERACION UNTIL salir.
+
+           CLOSE calc-historial.
+           IF estado-historial NOT = "00"
+               DISPLAY "Error al cerrar calculadora-historial.log, "
+                   "estado: " estado-historial
+           END-IF.
 
            STOP RUN.
-      * Presenta el menu al usuario y solicita una opcion.
+      * Presenta el menu, solicita una opcion y la ejecuta. Se repite
+      * mediante PERFORM UNTIL salir en el nivel superior en lugar de
+      * auto-PERFORM recursivo, para no crecer la pila en sesiones
+      * largas.
        SELECCIONAR-OPERACION.
            DISPLAY "Elige una operacion:"
            DISPLAY "01-Sumar (+)"
            DISPLAY "02-Restar (-)"
            DISPLAY "03-Multiplicar (*)"
            DISPLAY "04-Dividir (/)"
-           DISPLAY "05-Salir (s)"
+           DISPLAY "05-Porcentaje, num1 es que % de num2 (%)"
+           DISPLAY "06-Ver total acumulado (t)"
+           DISPLAY "07-Salir (s)"
            ACCEPT opciones
 
-           PERFORM BUCLE.
-
-      * Bucle infinito while
-       BUCLE.
            EVALUATE opciones
                WHEN "+"
                    PERFORM SUMA
@@ -53,11 +95,14 @@
                    PERFORM MULTIPLICACION
                WHEN "/"
                    PERFORM DIVIDIENDO
+               WHEN "%"
+                   PERFORM CALCULAR-PORCENTAJE
+               WHEN "t"
+                   PERFORM MOSTRAR-TOTAL-ACUMULADO
                WHEN "s"
                    DISPLAY "Saliendo del programa"
                WHEN OTHER
                    DISPLAY "Opcion invalida. Intente de nuevo."
-                   PERFORM SELECCIONAR-OPERACION
            END-EVALUATE.
 
        SUMA.
@@ -65,34 +110,92 @@
            PERFORM SOLICITAR-NUMEROS
            ADD num1 TO num2 GIVING resultado
            DISPLAY "El resultado de la suma es: " resultado
-           PERFORM SELECCIONAR-OPERACION.
+           PERFORM REGISTRAR-HISTORICO.
 
        RESTA.
            DISPLAY "Has elegido RESTAR!"
            PERFORM SOLICITAR-NUMEROS
            SUBTRACT num1 FROM num2 GIVING resultado
            DISPLAY "El resultado de la resta es: " resultado
-           PERFORM SELECCIONAR-OPERACION.
+           PERFORM REGISTRAR-HISTORICO.
 
        MULTIPLICACION.
            DISPLAY "Has elegido MULTIPLICAR!"
            PERFORM SOLICITAR-NUMEROS
            MULTIPLY num1 BY num2 GIVING resultado
            DISPLAY "El resultado de la multiplicacion es: " resultado
-           PERFORM SELECCIONAR-OPERACION.
+           PERFORM REGISTRAR-HISTORICO.
 
        DIVIDIENDO.
            DISPLAY "Has elegido DIVIDIR!"
            PERFORM SOLICITAR-NUMEROS
            DIVIDE num1 BY num2 GIVING resultado
-           DISPLAY "El resultado de la division es: " resultado
-           PERFORM SELECCIONAR-OPERACION.
+               ON SIZE ERROR
+                   DISPLAY "no se puede dividir por cero"
+               NOT ON SIZE ERROR
+                   DISPLAY "El resultado de la division es: " resultado
+                   PERFORM REGISTRAR-HISTORICO
+           END-DIVIDE.
+
+       CALCULAR-PORCENTAJE.
+           DISPLAY "Has elegido PORCENTAJE!"
+           DISPLAY "(num1 es que porcentaje de num2)"
+           PERFORM SOLICITAR-NUMEROS
+           COMPUTE resultado = (num1 / num2) * 100
+               ON SIZE ERROR
+                   DISPLAY "no se puede dividir por cero"
+               NOT ON SIZE ERROR
+                   DISPLAY "num1 es el " resultado "% de num2"
+                   PERFORM REGISTRAR-HISTORICO
+           END-COMPUTE.
+
+       MOSTRAR-TOTAL-ACUMULADO.
+           DISPLAY "Total acumulado de resultados: " total-acumulado.
 
        SOLICITAR-NUMEROS.
-           DISPLAY "Ingrese valor 1:"
-           ACCEPT num1
+           PERFORM SOLICITAR-NUM1.
+           PERFORM SOLICITAR-NUM2.
+
+       SOLICITAR-NUM1.
+           MOVE "S" TO num1-invalido.
+
+           PERFORM UNTIL num1-invalido = "N"
+               DISPLAY "Ingrese valor 1:"
+               ACCEPT num1
+               IF num1 NOT NUMERIC
+                   DISPLAY "Valor invalido, ingrese solo numeros"
+               ELSE
+                   MOVE "N" TO num1-invalido
+               END-IF
+           END-PERFORM.
+
+       SOLICITAR-NUM2.
+           MOVE "S" TO num2-invalido.
+
+           PERFORM UNTIL num2-invalido = "N"
+               DISPLAY "Ingrese valor 2:"
+               ACCEPT num2
+               IF num2 NOT NUMERIC
+                   DISPLAY "Valor invalido, ingrese solo numeros"
+               ELSE
+                   MOVE "N" TO num2-invalido
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-HISTORICO.
+           MOVE SPACES TO registro-historial.
+           MOVE opciones   TO rh-operador.
+           MOVE num1       TO rh-num1.
+           MOVE num2       TO rh-num2.
+           MOVE resultado  TO rh-resultado.
+
+           MOVE registro-historial TO linea-historial.
+           WRITE linea-historial.
+           IF estado-historial NOT = "00"
+               DISPLAY "Error al grabar calculadora-historial.log, "
+                   "estado: " estado-historial
+           END-IF.
 
-           DISPLAY "Ingrese valor 2:"
-           ACCEPT num2.
+           ADD resultado TO total-acumulado.
 
        END PROGRAM "CALCULADORA-CON-EVALUATE".
