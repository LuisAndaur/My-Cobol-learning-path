@@ -17,6 +17,9 @@
            05  codigo-estado  PIC 9.
            88  cliente-activo VALUE 1.
            88  cliente-inactivo VALUE 2.
+           88  cliente-suspendido VALUE 3.
+           88  cliente-moroso VALUE 4.
+           88  cliente-baja VALUE 5.
 
        PROCEDURE DIVISION.
 
@@ -29,15 +32,26 @@
            DISPLAY "Ingrese estado del cliente:"
            DISPLAY "1- activo"
            DISPLAY "2- inactivo"
+           DISPLAY "3- suspendido"
+           DISPLAY "4- moroso"
+           DISPLAY "5- baja"
            ACCEPT codigo-estado.
 
        02-estado.
-           IF cliente-activo THEN
-               DISPLAY "El estado del cliente es ACTIVO!"
-           ELSE
-               IF cliente-inactivo THEN
+           EVALUATE TRUE
+               WHEN cliente-activo
+                   DISPLAY "El estado del cliente es ACTIVO!"
+               WHEN cliente-inactivo
                    DISPLAY "El estado del cliente es INACTIVO!"
-           END-IF.
+               WHEN cliente-suspendido
+                   DISPLAY "El estado del cliente es SUSPENDIDO!"
+               WHEN cliente-moroso
+                   DISPLAY "El estado del cliente es MOROSO!"
+               WHEN cliente-baja
+                   DISPLAY "El estado del cliente esta DADO DE BAJA!"
+               WHEN OTHER
+                   DISPLAY "Estado de cliente desconocido"
+           END-EVALUATE.
 
 
        END PROGRAM "BUCLE-WHILE-Y-NIVEL-88".
