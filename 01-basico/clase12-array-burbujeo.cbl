@@ -13,9 +13,12 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77  N    PIC 9.
-       77  I    PIC 9.
-       77  TEMP PIC 99.
+       77  N      PIC 9.
+       77  I      PIC 9.
+       77  TEMP   PIC 99.
+       77  ORDEN  PIC X VALUE "A".
+           88  ORDEN-ASCENDENTE  VALUE "A".
+           88  ORDEN-DESCENDENTE VALUE "D".
        01  MY-ARRAY.
        05  MY-ELEMENTOS OCCURS 5 TIMES.
            10  ELEMENT PIC 9(2).
@@ -29,6 +32,9 @@
            MOVE 2 TO ELEMENT(4)
            MOVE 8 TO ELEMENT(5)
 
+           DISPLAY "Orden (A)scendente o (D)escendente? "
+           ACCEPT ORDEN
+
            DISPLAY "Array antes de ordenarlo:"
            PERFORM DYSPLAY-ELEMENTOS
 
@@ -45,7 +51,9 @@
            PERFORM UNTIL N = 1
                MOVE 1 TO I
                PERFORM UNTIL I >= N
-                   IF ELEMENT(I) > ELEMENT(I + 1)
+                   IF (ORDEN-ASCENDENTE AND ELEMENT(I) > ELEMENT(I + 1))
+                   OR (ORDEN-DESCENDENTE
+                       AND ELEMENT(I) < ELEMENT(I + 1))
                        MOVE ELEMENT(I) TO TEMP
                        MOVE ELEMENT(I + 1) TO ELEMENT(I)
                        MOVE TEMP TO ELEMENT(I + 1)
