@@ -13,24 +13,59 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77  I       PIC S9 VALUE 1.
-       77  J       PIC S9 VALUE 5.
+       77  I                  PIC S9(3) VALUE 1.
+       77  J                  PIC S9(3) VALUE 0.
+       77  SI-NO              PIC X VALUE "S".
+       77  CANTIDAD-DIGITOS   PIC 9(2) VALUE 5.
+       77  ENTRADA-INVALIDA   PIC X VALUE "S".
        01  NUMEROS.
-           02  NUMERO  OCCURS 5 TIMES PIC 9.
+           02  NUMERO  PIC 9
+               OCCURS 1 TO 20 TIMES DEPENDING ON CANTIDAD-DIGITOS.
 
        PROCEDURE DIVISION.
-      *Validar que sea NOT NUMERIC y que sea de 5 cifras si o si
-      *Dar opcion de seguir repitiendo
-           DISPLAY "<------------------------------------>".
-           DISPLAY "Ingresa un numero (5 digitos) ".
-           DISPLAY "<------------------------------------>".
-           ACCEPT numeros.
+       MAIN-PROCEDURE.
+           PERFORM PROCESAR-CAPICUA UNTIL SI-NO = "N".
 
-           DISPLAY "Usted ingreso: " numeros.
+           STOP RUN.
+
+       PROCESAR-CAPICUA.
+           PERFORM SOLICITAR-NUMERO.
+           PERFORM VALIDAR-CAPICUA.
+           PERFORM PREGUNTAR-REPETIR.
+
+       SOLICITAR-NUMERO.
+           MOVE "S" TO ENTRADA-INVALIDA.
+
+           PERFORM UNTIL ENTRADA-INVALIDA = "N"
+               DISPLAY "Cuantos digitos tiene el numero? (1 a 20)"
+               ACCEPT CANTIDAD-DIGITOS
+
+               IF CANTIDAD-DIGITOS < 1 OR CANTIDAD-DIGITOS > 20
+                   DISPLAY "Cantidad invalida, debe ser entre 1 y 20"
+               ELSE
+                   MOVE 1 TO I
+                   MOVE CANTIDAD-DIGITOS TO J
 
-           PERFORM UNTIL I > 5
+                   DISPLAY "<------------------------------------>"
+                   DISPLAY "Ingresa un numero (" CANTIDAD-DIGITOS
+                       " digitos) "
+                   DISPLAY "<------------------------------------>"
+                   ACCEPT numeros
+
+                   IF numeros NOT NUMERIC
+                       DISPLAY "Entrada invalida, deben ser "
+                           CANTIDAD-DIGITOS " digitos numericos"
+                   ELSE
+                       DISPLAY "Usted ingreso: " numeros
+                       MOVE "N" TO ENTRADA-INVALIDA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-CAPICUA.
+           PERFORM UNTIL I > CANTIDAD-DIGITOS
                 IF (numero(I) = numero(J)) THEN
-                        IF (I = 5 AND J = 1) THEN
+                        IF (I = CANTIDAD-DIGITOS AND J = 1) THEN
                             DISPLAY "Es capicua!"
                         END-IF
 
@@ -42,6 +77,14 @@
                 END-IF
             END-PERFORM.
 
-           STOP RUN.
+       PREGUNTAR-REPETIR.
+           DISPLAY "Desea ingresar otro numero? (s/n)".
+           ACCEPT SI-NO.
+
+           IF SI-NO = "s" OR SI-NO = "S"
+               MOVE "S" TO SI-NO
+           ELSE
+               MOVE "N" TO SI-NO
+           END-IF.
 
        END PROGRAM "CAPICUA".
