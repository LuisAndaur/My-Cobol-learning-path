@@ -6,34 +6,84 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "ARRAYS1".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO DE ENTRADA CON LOS VALORES DEL ARRAY, UNO POR LINEA
+       SELECT numeros-entrada
+       ASSIGN TO "numeros.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-numeros-entrada.
+
        DATA DIVISION.
        FILE SECTION.
+      *ARCHIVO DE ENTRADA
+       FD numeros-entrada.
+       01  linea-numero    PIC 9(2).
+
        WORKING-STORAGE SECTION.
-       77  I       PIC S9 VALUE 0.
-       01  NUMEROS OCCURS 5 TIMES.
+       77  I                       PIC S9(3) VALUE 0.
+       77  cantidad-numeros        PIC 9(3) VALUE 0.
+       77  estado-numeros-entrada  PIC X(02) VALUE "00".
+       77  si-no-carga             PIC X VALUE "S".
+       01  NUMEROS OCCURS 1 TO 50 TIMES DEPENDING ON cantidad-numeros.
            02  NUMERO  PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-      *    Asignacion de valores a cada uno de los elementos del array
-           MOVE 10 TO NUMEROS(1).
-           MOVE 20 TO NUMEROS(2).
-           MOVE 30 TO NUMEROS(3).
-           MOVE 40 TO NUMEROS(4).
-           MOVE 50 TO NUMEROS(5).
+           PERFORM CARGAR-NUMEROS.
+
+           PERFORM CONSULTAR-INDICE WITH TEST AFTER UNTIL I = 0.
+
+           STOP RUN.
 
-           BEGIN.
-               DISPLAY "Ingrese un numero de indice del array: "
-               DISPLAY "Entre 1 y 5"
-               ACCEPT I.
+       CONSULTAR-INDICE.
+           DISPLAY "Ingrese un numero de indice del array (0 para "
+               "salir): "
+           DISPLAY "Entre 1 y " cantidad-numeros
+           ACCEPT I.
 
-                   IF I > 0 AND I < 6
-                   DISPLAY "El dato en la posicion " I " es: " NUMERO(I)
+           IF I = 0
+               DISPLAY "Saliendo..."
+           ELSE
+               IF I > 0 AND I <= cantidad-numeros
+                   DISPLAY "El dato en la posicion " I " es: "
+                       NUMERO(I)
                ELSE
                    DISPLAY "El indice " I " NO EXISTE!"
-                   DISPLAY "Debe ser entre 1 y 5"
-           GO TO BEGIN.
+                   DISPLAY "Debe ser entre 1 y " cantidad-numeros
+               END-IF
+           END-IF.
+
+      *    Carga el array desde numeros.dat, un valor por linea, en
+      *    lugar de los cinco MOVE literales que traia el ejercicio.
+       CARGAR-NUMEROS.
+           OPEN INPUT numeros-entrada.
+           IF estado-numeros-entrada NOT = "00"
+               DISPLAY "No se pudo abrir numeros.dat, estado: "
+                   estado-numeros-entrada
+               STOP RUN
+           END-IF.
+
+           PERFORM LEER-NUMERO UNTIL si-no-carga = "N".
+
+           CLOSE numeros-entrada.
+
+       LEER-NUMERO.
+           READ numeros-entrada
+               AT END
+                   MOVE "N" TO si-no-carga
+               NOT AT END
+                   IF cantidad-numeros >= 50
+                       DISPLAY "Limite de 50 numeros alcanzado, se "
+                           "omiten las lineas restantes de numeros.dat"
+                       MOVE "N" TO si-no-carga
+                   ELSE
+                       ADD 1 TO cantidad-numeros
+                       MOVE linea-numero TO NUMERO(cantidad-numeros)
+                   END-IF
+           END-READ.
 
-           STOP RUN.
        END PROGRAM "ARRAYS1".
