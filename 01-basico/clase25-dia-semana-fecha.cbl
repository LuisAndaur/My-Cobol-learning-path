@@ -0,0 +1,192 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "DIA-SEMANA-FECHA".
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77  ANIO                    PIC 9(4) VALUE 0.
+       77  MES                     PIC 9(2) VALUE 0.
+       77  DIA                     PIC 9(2) VALUE 0.
+       77  DIAS-DEL-MES            PIC 9(2) VALUE 0.
+       77  MES-CONSULTA            PIC 9(2) VALUE 0.
+       77  DIAS-DEL-MES-CALCULADO  PIC 9(2) VALUE 0.
+       77  I                       PIC 9(2) VALUE 0.
+
+       77  ANIO-BISIESTO           PIC X VALUE "N".
+           88  ES-BISIESTO         VALUE "S".
+           88  NO-ES-BISIESTO      VALUE "N".
+
+       77  RESTO4                  PIC 9(2) VALUE 0.
+       77  RESTO100                PIC 9(2) VALUE 0.
+       77  RESTO400                PIC 9(2) VALUE 0.
+       77  COCIENTE                PIC 9(4) VALUE 0.
+
+       77  ANIO-CONSULTA           PIC 9(4) VALUE 0.
+       77  DIV4                    PIC 9(4) VALUE 0.
+       77  DIV100                  PIC 9(4) VALUE 0.
+       77  DIV400                  PIC 9(4) VALUE 0.
+       77  LEAP-COUNT-RESULTADO    PIC 9(4) VALUE 0.
+       77  LEAP-COUNT-ACTUAL       PIC 9(4) VALUE 0.
+       77  LEAP-COUNT-1899         PIC 9(4) VALUE 0.
+
+       77  DIAS-ANTES-DEL-ANIO     PIC S9(7) VALUE 0.
+       77  DIAS-ANTES-DEL-MES      PIC S9(5) VALUE 0.
+       77  TOTAL-DIAS              PIC S9(7) VALUE 0.
+       77  COCIENTE-SEMANA         PIC S9(7) VALUE 0.
+       77  RESTO-SEMANA            PIC 9 VALUE 0.
+       77  DIA-SEMANA              PIC 9 VALUE 0.
+       77  NOMBRE-DIA              PIC X(10) VALUE SPACES.
+
+       77  FECHA-VALIDA            PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM SOLICITAR-FECHA.
+           PERFORM CALCULAR-DIA-SEMANA.
+           PERFORM MOSTRAR-RESULTADO.
+
+           STOP RUN.
+
+      *    Pide la fecha completa y la valida reusando el chequeo de
+      *    bisiesto de BISIESTO y los tramos de dias-por-mes de
+      *    EJERCICIO-DIAS-POR-MES (este ultimo con el 29 de febrero
+      *    resuelto por ANIO-BISIESTO en lugar del 28 fijo). Reintenta
+      *    en un PERFORM UNTIL en lugar de auto-PERFORM recursivo, el
+      *    mismo idioma que VALIDAR-FECHA-NACIMIENTO usa en los
+      *    programas de alta de empleados.
+       SOLICITAR-FECHA.
+           PERFORM UNTIL FECHA-VALIDA = "S"
+               DISPLAY "Ingrese un anio (1900-9999): "
+               ACCEPT ANIO
+               DISPLAY "Ingrese un mes (1-12): "
+               ACCEPT MES
+               DISPLAY "Ingrese un dia: "
+               ACCEPT DIA
+
+               IF ANIO < 1900 OR MES < 1 OR MES > 12
+                   DISPLAY "Fecha invalida, verifique el anio y el mes"
+               ELSE
+                   PERFORM VERIFICAR-BISIESTO
+
+                   MOVE MES TO MES-CONSULTA
+                   PERFORM CALCULAR-DIAS-DEL-MES
+                   MOVE DIAS-DEL-MES-CALCULADO TO DIAS-DEL-MES
+
+                   IF DIA < 1 OR DIA > DIAS-DEL-MES
+                       DISPLAY "Fecha invalida, el mes " MES
+                           " tiene " DIAS-DEL-MES " dias"
+                   ELSE
+                       MOVE "S" TO FECHA-VALIDA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *    Bisiesto si es multiplo de 4 y no de 100, o si es multiplo
+      *    de 400 (regla completa; BISIESTO.cbl solo prueba el primer
+      *    caso y por eso falla en anios multiplo de 400 como 2000 --
+      *    aqui la regla se completa para que coincida con el conteo
+      *    de bisiestos de CONTAR-BISIESTOS, que si la aplica bien).
+       VERIFICAR-BISIESTO.
+           DIVIDE ANIO BY 400 GIVING COCIENTE REMAINDER RESTO400.
+           DIVIDE ANIO BY 100 GIVING COCIENTE REMAINDER RESTO100.
+           DIVIDE ANIO BY 4   GIVING COCIENTE REMAINDER RESTO4.
+
+           IF (RESTO4 = 0 AND RESTO100 NOT = 0) OR RESTO400 = 0
+               SET ES-BISIESTO TO TRUE
+           ELSE
+               SET NO-ES-BISIESTO TO TRUE
+           END-IF.
+
+      *    Mismos tramos de EJERCICIO-DIAS-POR-MES (31/30/28), con el
+      *    28 sustituido por 29 cuando ANIO-BISIESTO lo indica.
+       CALCULAR-DIAS-DEL-MES.
+           IF MES-CONSULTA = 1 OR MES-CONSULTA = 3 OR MES-CONSULTA = 5
+               OR MES-CONSULTA = 7 OR MES-CONSULTA = 8
+               OR MES-CONSULTA = 10 OR MES-CONSULTA = 12
+               MOVE 31 TO DIAS-DEL-MES-CALCULADO
+           ELSE
+               IF MES-CONSULTA = 4 OR MES-CONSULTA = 6
+                   OR MES-CONSULTA = 9 OR MES-CONSULTA = 11
+                   MOVE 30 TO DIAS-DEL-MES-CALCULADO
+               ELSE
+                   IF ES-BISIESTO
+                       MOVE 29 TO DIAS-DEL-MES-CALCULADO
+                   ELSE
+                       MOVE 28 TO DIAS-DEL-MES-CALCULADO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Cuenta los anios bisiestos desde el 1 hasta ANIO-CONSULTA,
+      *    usando la misma regla de VERIFICAR-BISIESTO.
+       CONTAR-BISIESTOS.
+           DIVIDE ANIO-CONSULTA BY 4   GIVING DIV4.
+           DIVIDE ANIO-CONSULTA BY 100 GIVING DIV100.
+           DIVIDE ANIO-CONSULTA BY 400 GIVING DIV400.
+
+           COMPUTE LEAP-COUNT-RESULTADO = DIV4 - DIV100 + DIV400.
+
+      *    Cuenta los dias transcurridos desde el 1/1/1900 (un lunes)
+      *    hasta la fecha ingresada, y obtiene el dia de la semana de
+      *    la misma forma en que EVALUATE.cbl lo muestra (1=LUNES
+      *    hasta 7=DOMINGO).
+       CALCULAR-DIA-SEMANA.
+           COMPUTE DIAS-ANTES-DEL-ANIO = (ANIO - 1900) * 365.
+
+           COMPUTE ANIO-CONSULTA = ANIO - 1.
+           PERFORM CONTAR-BISIESTOS.
+           MOVE LEAP-COUNT-RESULTADO TO LEAP-COUNT-ACTUAL.
+
+           MOVE 1899 TO ANIO-CONSULTA.
+           PERFORM CONTAR-BISIESTOS.
+           MOVE LEAP-COUNT-RESULTADO TO LEAP-COUNT-1899.
+
+           COMPUTE DIAS-ANTES-DEL-ANIO = DIAS-ANTES-DEL-ANIO
+               + LEAP-COUNT-ACTUAL - LEAP-COUNT-1899.
+
+           MOVE 0 TO DIAS-ANTES-DEL-MES.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= MES
+               MOVE I TO MES-CONSULTA
+               PERFORM CALCULAR-DIAS-DEL-MES
+               ADD DIAS-DEL-MES-CALCULADO TO DIAS-ANTES-DEL-MES
+           END-PERFORM.
+
+           COMPUTE TOTAL-DIAS = DIAS-ANTES-DEL-ANIO
+               + DIAS-ANTES-DEL-MES + DIA - 1.
+
+           DIVIDE TOTAL-DIAS BY 7 GIVING COCIENTE-SEMANA
+               REMAINDER RESTO-SEMANA.
+
+           COMPUTE DIA-SEMANA = RESTO-SEMANA + 1.
+
+      *    Mismo mapeo numero-a-nombre que EVALUATE.cbl.
+       MOSTRAR-RESULTADO.
+           EVALUATE DIA-SEMANA
+               WHEN 1
+                   MOVE "LUNES" TO NOMBRE-DIA
+               WHEN 2
+                   MOVE "MARTES" TO NOMBRE-DIA
+               WHEN 3
+                   MOVE "MIERCOLES" TO NOMBRE-DIA
+               WHEN 4
+                   MOVE "JUEVES" TO NOMBRE-DIA
+               WHEN 5
+                   MOVE "VIERNES" TO NOMBRE-DIA
+               WHEN 6
+                   MOVE "SABADO" TO NOMBRE-DIA
+               WHEN 7
+                   MOVE "DOMINGO" TO NOMBRE-DIA
+               WHEN OTHER
+                   MOVE "ERROR" TO NOMBRE-DIA
+           END-EVALUATE.
+
+           DISPLAY "La fecha " ANIO "-" MES "-" DIA " cae en: "
+               NOMBRE-DIA.
+
+       END PROGRAM "DIA-SEMANA-FECHA".
