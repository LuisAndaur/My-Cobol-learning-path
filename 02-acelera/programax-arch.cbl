@@ -5,54 +5,315 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. "ARCHIVO-SECUENCIAL-EMPLEADOS".
+       PROGRAM-ID. "MANTENIMIENTO_PRODUCTO".
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-      *ARCHIVO FISICO EN MODO SECUENCIAL
-       SELECT OPTIONAL producto-s
-       ASSIGN TO "producto-sec.dat"
-       ORGANIZATION IS SEQUENTIAL.
-
-      *ARCHIVO FISICO EN MODO INDEXADO
-       SELECT producto-i
-       ASSIGN TO "c:/files/producto.dat"
+      *ARCHIVO FISICO UNICO DE PRODUCTOS, ACCESO DINAMICO.
+      *LAS ANTIGUAS VARIANTES SECUENCIAL (producto-s) E INDEXADA DE
+      *ACCESO RANDOM (producto-i) SE ELIMINARON: LOS TRES SELECT
+      *APUNTABAN AL MISMO DATO LOGICO DE PRODUCTOS, Y EL ACCESO
+      *DINAMICO CUBRE TANTO LA LECTURA SECUENCIAL COMO LA BUSQUEDA
+      *POR CLAVE QUE OFRECIAN POR SEPARADO.
+       SELECT producto-dinamic
+       ASSIGN TO "producto.dat"
        ORGANIZATION IS INDEXED
        RECORD KEY IS producto-id
-       ACCESS MODE IS RANDOM.
-      *ACCESS MODE IS SEQUENTIAL.
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-producto.
 
-      *ARCHIVO FISICO EN MODO DINAMICO
-       SELECT producto-dinamic
-       ASSIGN TO "producto.dat"
+      *ARCHIVO DE HISTORICO DE CAMBIOS DE PRECIO, EN MODO SECUENCIAL
+       SELECT producto-hist-precio
+       ASSIGN TO "producto-hist-precio.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS estado-hist-precio.
+
+      *ARCHIVO DE EMPLEADOS, SOLO PARA VALIDAR QUIEN DA DE ALTA
+       SELECT empleados-archivo
+       ASSIGN TO "empleados-i.dat"
        ORGANIZATION IS INDEXED
-       RECORD KEY IS producto-dinamic
-       ACCESS MODE IS DYNAMIC.
+       RECORD KEY IS empleados-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-empleados.
 
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        FILE SECTION.
 
-      *ARCHIVO LOGICO
-       FD producto.
-       01  producto-registro.
-           05  producto-id         PIC 9(6).
-           05  producto-control    PIC 9.
-           05  producto-descript   PIC X(35).
-           05  producto-precio     PIC 9(4)V99.
-           05  producto-stock      PIC 9(6).
-           05  producto-caducidad  PIC X(8).
-           05  producto-critico    PIC 9(6).
+      *ARCHIVO LOGICO DE PRODUCTOS
+       FD producto-dinamic.
+           COPY "PRODUCTO-REGISTRO.CPY".
 
-       WORKING-STORAGE SECTION.
+      *ARCHIVO LOGICO DE HISTORICO DE PRECIOS
+       FD producto-hist-precio.
+           COPY "PRODUCTO-HIST-PRECIO.CPY".
 
+      *ARCHIVO LOGICO DE EMPLEADOS
+       FD empleados-archivo.
+           COPY "EMPLEADOS-REGISTRO.CPY".
+
+       WORKING-STORAGE SECTION.
+       77  opcion-producto             PIC X.
+       77  salir-menu-producto         PIC X VALUE "N".
+       77  estado-producto             PIC X(02) VALUE "00".
+       77  estado-hist-precio          PIC X(02) VALUE "00".
+       77  que-id-producto             PIC 9(6).
+       77  nuevo-stock                 PIC 9(6).
+       77  nuevo-precio                PIC 9(4)V99.
+       77  precio-anterior             PIC 9(4)V99.
+       77  fecha-sistema               PIC X(21).
+       77  estado-empleados            PIC X(02) VALUE "00".
+       77  estado-empleado-valido      PIC X VALUE "N".
+           88  empleado-valido             VALUE "S".
+           88  empleado-invalido           VALUE "N".
+       77  buffer-digito-control       PIC X(20) VALUE SPACES.
+       77  digito-calculado            PIC 9 VALUE 0.
+       77  resultado-digito-control    PIC X VALUE "N".
+           88  digito-control-valido       VALUE "S".
+           88  digito-control-invalido     VALUE "N".
+       77  estado-fecha-caducidad      PIC X VALUE "N".
+           88  fecha-caducidad-valida      VALUE "S".
+           88  fecha-caducidad-invalida    VALUE "N".
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
 
+           PERFORM MOSTRAR-MENU-PRODUCTO
+           UNTIL salir-menu-producto = "S".
 
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
            STOP RUN.
 
-       END PROGRAM "ARCHIVO-SECUENCIAL-EMPLEADOS".
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN I-O producto-dinamic.
+           IF estado-producto NOT = "00"
+               DISPLAY "No se pudo abrir producto-dinamic, estado: "
+                   estado-producto
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND producto-hist-precio.
+           IF estado-hist-precio NOT = "00"
+               DISPLAY "No se pudo abrir producto-hist-precio.dat, "
+                   "estado: " estado-hist-precio
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "No se pudo abrir empleados-archivo, estado: "
+                   estado-empleados
+               STOP RUN
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE producto-dinamic.
+           IF estado-producto NOT = "00"
+               DISPLAY "Error al cerrar producto-dinamic, estado: "
+                   estado-producto
+           END-IF.
+
+           CLOSE producto-hist-precio.
+           IF estado-hist-precio NOT = "00"
+               DISPLAY "Error al cerrar producto-hist-precio.dat, "
+                   "estado: " estado-hist-precio
+           END-IF.
+
+           CLOSE empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "Error al cerrar empleados-archivo, estado: "
+                   estado-empleados
+           END-IF.
+
+       MOSTRAR-MENU-PRODUCTO.
+           DISPLAY "===== MANTENIMIENTO DE PRODUCTOS =====".
+           DISPLAY "(A)lta de producto".
+           DISPLAY "(C)onsulta por ID".
+           DISPLAY "(M)odificar stock y precio".
+           DISPLAY "(S)alir".
+           DISPLAY "Elige una opcion: ".
+           ACCEPT opcion-producto.
+
+           EVALUATE opcion-producto
+               WHEN "A"
+               WHEN "a"
+                   PERFORM ALTA-PRODUCTO
+               WHEN "C"
+               WHEN "c"
+                   PERFORM CONSULTAR-PRODUCTO
+               WHEN "M"
+               WHEN "m"
+                   PERFORM ACTUALIZAR-STOCK-Y-PRECIO
+               WHEN "S"
+               WHEN "s"
+                   MOVE "S" TO salir-menu-producto
+               WHEN OTHER
+                   DISPLAY "Opcion invalida: " opcion-producto
+           END-EVALUATE.
+
+       ALTA-PRODUCTO.
+           MOVE SPACES TO producto-registro.
+
+           DISPLAY "Introduce ID del producto: ".
+           ACCEPT producto-id.
+
+           PERFORM VALIDAR-DIGITO-CONTROL.
+
+           DISPLAY "Introduce descripcion del producto: ".
+           ACCEPT producto-descript.
+
+           DISPLAY "Introduce precio del producto: ".
+           ACCEPT producto-precio.
+
+           DISPLAY "Introduce moneda del precio (EUR, USD, ...): ".
+           ACCEPT producto-moneda.
+           MOVE FUNCTION UPPER-CASE(producto-moneda) TO producto-moneda.
+
+           DISPLAY "Introduce stock inicial: ".
+           ACCEPT producto-stock.
+
+           PERFORM VALIDAR-FECHA-CADUCIDAD.
+
+           DISPLAY "Introduce stock critico (minimo): ".
+           ACCEPT producto-critico.
+
+           PERFORM VALIDAR-EMPLEADO-REGISTRADOR.
+
+           IF empleado-invalido
+               DISPLAY "Alta de producto rechazada: empleado inexiste"
+           ELSE
+               WRITE producto-registro
+                   INVALID KEY
+                       DISPLAY "Ya existe un producto con ese ID: "
+                           producto-id
+                   NOT INVALID KEY
+                       DISPLAY "Producto dado de alta correctamente"
+               END-WRITE
+           END-IF.
+
+       VALIDAR-EMPLEADO-REGISTRADOR.
+           SET empleado-invalido TO TRUE.
+
+           DISPLAY "ID del empleado que registra el producto: "
+           ACCEPT producto-registrado-por
+
+           MOVE producto-registrado-por TO empleados-id
+
+           READ empleados-archivo
+               INVALID KEY
+                   DISPLAY "Empleado inexistente: "
+                       producto-registrado-por
+               NOT INVALID KEY
+                   SET empleado-valido TO TRUE
+           END-READ.
+
+       VALIDAR-DIGITO-CONTROL.
+           SET digito-control-invalido TO TRUE.
+
+           PERFORM UNTIL digito-control-valido
+               DISPLAY "Introduce digito de control: "
+               ACCEPT producto-control
+
+               MOVE SPACES TO buffer-digito-control
+               MOVE producto-id TO buffer-digito-control
+
+               CALL "DIGITO-CONTROL-MOD10" USING buffer-digito-control
+                   producto-control digito-calculado
+                   resultado-digito-control
+
+               IF digito-control-invalido
+                   DISPLAY "Digito de control incorrecto, deberia ser: "
+                       digito-calculado
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-FECHA-CADUCIDAD.
+           SET fecha-caducidad-invalida TO TRUE.
+
+           PERFORM UNTIL fecha-caducidad-valida
+               DISPLAY "Introduce fecha de caducidad (AAAAMMDD): "
+               ACCEPT producto-caducidad
+
+               IF producto-caducidad NOT NUMERIC
+                   DISPLAY "Fecha invalida, debe ser numerica AAAAMMDD"
+               ELSE
+                   SET fecha-caducidad-valida TO TRUE
+               END-IF
+           END-PERFORM.
+
+       CONSULTAR-PRODUCTO.
+           DISPLAY "Introduce ID del producto a consultar: ".
+           ACCEPT que-id-producto.
+
+           MOVE que-id-producto TO producto-id.
+
+           READ producto-dinamic
+               INVALID KEY
+                   DISPLAY "ID de producto inexistente: "
+                       que-id-producto
+               NOT INVALID KEY
+                   DISPLAY "ID........: " producto-id
+                   DISPLAY "Descrip...: " producto-descript
+                   DISPLAY "Precio....: " producto-precio " "
+                       producto-moneda
+                   DISPLAY "Stock.....: " producto-stock
+                   DISPLAY "Caducidad.: " producto-caducidad
+                   DISPLAY "Critico...: " producto-critico
+           END-READ.
+
+       ACTUALIZAR-STOCK-Y-PRECIO.
+           DISPLAY "Introduce ID del producto a modificar: ".
+           ACCEPT que-id-producto.
+
+           MOVE que-id-producto TO producto-id.
+
+           READ producto-dinamic
+               INVALID KEY
+                   DISPLAY "ID de producto inexistente: "
+                       que-id-producto
+               NOT INVALID KEY
+                   MOVE producto-precio TO precio-anterior
+
+                   DISPLAY "Nuevo stock: "
+                   ACCEPT nuevo-stock
+
+                   DISPLAY "Nuevo precio: "
+                   ACCEPT nuevo-precio
+
+                   MOVE nuevo-stock  TO producto-stock
+                   MOVE nuevo-precio TO producto-precio
+
+                   IF precio-anterior NOT = producto-precio
+                       PERFORM REGISTRAR-HISTORICO-PRECIO
+                   END-IF
+
+                   REWRITE producto-registro
+                       INVALID KEY
+                           DISPLAY "Error al actualizar producto, "
+                               "estado: " estado-producto
+                       NOT INVALID KEY
+                           DISPLAY "Producto actualizado correctamente"
+                   END-REWRITE
+           END-READ.
+
+       REGISTRAR-HISTORICO-PRECIO.
+           MOVE SPACES TO producto-hist-registro.
+           MOVE producto-id      TO producto-hist-id.
+           MOVE precio-anterior  TO producto-hist-precio-ant.
+           MOVE producto-precio  TO producto-hist-precio-nvo.
+
+           MOVE FUNCTION CURRENT-DATE TO fecha-sistema.
+           MOVE fecha-sistema(1:8) TO producto-hist-fecha.
+
+           WRITE producto-hist-registro.
+           IF estado-hist-precio NOT = "00"
+               DISPLAY "Error al grabar producto-hist-registro, "
+                   "estado: " estado-hist-precio
+           END-IF.
+
+       END PROGRAM "MANTENIMIENTO_PRODUCTO".
