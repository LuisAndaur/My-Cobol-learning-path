@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Subrutina CALLable que calcula y valida el digito de
+      *          control (algoritmo modulo 11) de una cadena numerica.
+      *          Misma interfaz que DIGITO-CONTROL-MOD10, pensada para
+      *          que los programas que validan un digito de control
+      *          puedan elegir el algoritmo sin cambiar su logica.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "DIGITO-CONTROL-MOD11".
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  dc-posicion             PIC 99 VALUE 0.
+       77  dc-longitud             PIC 99 VALUE 0.
+       77  dc-peso                 PIC 9 VALUE 2.
+       77  dc-suma                 PIC 9(4) VALUE 0.
+       77  dc-caracter             PIC X VALUE SPACE.
+       77  dc-valor-digito         PIC 9 VALUE 0.
+       77  dc-cociente11           PIC 99 VALUE 0.
+       77  dc-resto11              PIC 99 VALUE 0.
+       77  dc-digito-sin-ajustar   PIC 99 VALUE 0.
+       77  dc-flag-representable   PIC X VALUE "S".
+           88  dc-digito-representable     VALUE "S".
+           88  dc-digito-no-representable  VALUE "N".
+
+       LINKAGE SECTION.
+       01  dc-cadena-entrada       PIC X(20).
+       01  dc-digito-entrada       PIC 9.
+       01  dc-digito-calculado     PIC 9.
+       01  dc-resultado            PIC X.
+           88  dc-digito-correcto      VALUE "S".
+           88  dc-digito-incorrecto    VALUE "N".
+
+       PROCEDURE DIVISION USING dc-cadena-entrada dc-digito-entrada
+           dc-digito-calculado dc-resultado.
+       MAIN-PROCEDURE.
+           PERFORM CALCULAR-DIGITO-MOD11.
+
+      *    Un resto de 1 produce un digito de control de 10, que no
+      *    tiene representacion en un solo caracter numerico (los
+      *    esquemas mod-11 clasicos usan "X" en ese caso). Esa cadena
+      *    base se marca siempre incorrecta en lugar de confundirse
+      *    con el resto 0, que si ajusta limpiamente a 0.
+           IF dc-digito-no-representable
+               SET dc-digito-incorrecto TO TRUE
+           ELSE
+               IF dc-digito-calculado = dc-digito-entrada
+                   SET dc-digito-correcto TO TRUE
+               ELSE
+                   SET dc-digito-incorrecto TO TRUE
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       CALCULAR-DIGITO-MOD11.
+           MOVE 0 TO dc-suma.
+           MOVE 2 TO dc-peso.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(dc-cadena-entrada))
+               TO dc-longitud.
+           MOVE dc-longitud TO dc-posicion.
+
+           PERFORM SUMAR-POSICION UNTIL dc-posicion = 0.
+
+           DIVIDE dc-suma BY 11 GIVING dc-cociente11
+               REMAINDER dc-resto11.
+
+           COMPUTE dc-digito-sin-ajustar = 11 - dc-resto11.
+
+           SET dc-digito-representable TO TRUE.
+
+           IF dc-digito-sin-ajustar = 11
+               MOVE 0 TO dc-digito-calculado
+           ELSE
+               IF dc-digito-sin-ajustar = 10
+                   MOVE 0 TO dc-digito-calculado
+                   SET dc-digito-no-representable TO TRUE
+               ELSE
+                   MOVE dc-digito-sin-ajustar TO dc-digito-calculado
+               END-IF
+           END-IF.
+
+       SUMAR-POSICION.
+           MOVE dc-cadena-entrada(dc-posicion:1) TO dc-caracter.
+           MOVE dc-caracter TO dc-valor-digito.
+
+           COMPUTE dc-suma = dc-suma + (dc-valor-digito * dc-peso).
+
+           IF dc-peso = 7
+               MOVE 2 TO dc-peso
+           ELSE
+               ADD 1 TO dc-peso
+           END-IF.
+
+           SUBTRACT 1 FROM dc-posicion.
+
+       END PROGRAM "DIGITO-CONTROL-MOD11".
