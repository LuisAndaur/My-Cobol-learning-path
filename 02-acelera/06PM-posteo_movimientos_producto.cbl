@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Posteo por lotes de producto-movimientos.dat contra
+      *          producto.dat: cada entrada suma a producto-stock,
+      *          cada salida resta.  Los movimientos que referencian
+      *          un producto inexistente se informan y no se aplican.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "POSTEO_MOVIMIENTOS_PRODUCTO".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO DE MOVIMIENTOS, EN MODO SECUENCIAL
+       SELECT producto-movimientos
+       ASSIGN TO "producto-movimientos.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS estado-movimientos.
+
+      *ARCHIVO FISICO EN MODO DINAMICO
+       SELECT producto-dinamic
+       ASSIGN TO "producto.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS producto-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-producto.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *ARCHIVO LOGICO DE MOVIMIENTOS
+       FD producto-movimientos.
+           COPY "PRODUCTO-MOVIMIENTO.CPY".
+
+      *ARCHIVO LOGICO DE PRODUCTOS
+       FD producto-dinamic.
+           COPY "PRODUCTO-REGISTRO.CPY".
+
+       WORKING-STORAGE SECTION.
+       77  si-no                   PIC X VALUE "S".
+       77  estado-producto         PIC X(02) VALUE "00".
+       77  estado-movimientos      PIC X(02) VALUE "00".
+       77  contador-posteados      PIC 9(6) VALUE 0.
+       77  contador-rechazados     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+
+           PERFORM LEER-MOVIMIENTOS UNTIL si-no = "N".
+
+           PERFORM IMPRIMIR-TOTALES.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT producto-movimientos.
+           IF estado-movimientos NOT = "00"
+               DISPLAY "No se pudo abrir producto-movimientos, "
+                   "estado: " estado-movimientos
+               STOP RUN
+           END-IF.
+
+           OPEN I-O producto-dinamic.
+           IF estado-producto NOT = "00"
+               DISPLAY "No se pudo abrir producto-dinamic, estado: "
+                   estado-producto
+               STOP RUN
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE producto-movimientos.
+           IF estado-movimientos NOT = "00"
+               DISPLAY "Error al cerrar producto-movimientos, estado: "
+                   estado-movimientos
+           END-IF.
+
+           CLOSE producto-dinamic.
+           IF estado-producto NOT = "00"
+               DISPLAY "Error al cerrar producto-dinamic, estado: "
+                   estado-producto
+           END-IF.
+
+       LEER-MOVIMIENTOS.
+           READ producto-movimientos NEXT RECORD
+               AT END
+                   MOVE "N" TO si-no
+               NOT AT END
+                   IF estado-movimientos NOT = "00"
+                       DISPLAY "Error leyendo producto-movimientos, "
+                           "estado: " estado-movimientos
+                       MOVE "N" TO si-no
+                   ELSE
+                       PERFORM POSTEAR-MOVIMIENTO
+                   END-IF
+           END-READ.
+
+       POSTEAR-MOVIMIENTO.
+           MOVE producto-mov-id TO producto-id.
+
+           READ producto-dinamic
+               INVALID KEY
+                   DISPLAY "Movimiento rechazado, producto inexiste: "
+                       producto-mov-id
+                   ADD 1 TO contador-rechazados
+               NOT INVALID KEY
+                   PERFORM APLICAR-MOVIMIENTO
+           END-READ.
+
+       APLICAR-MOVIMIENTO.
+           IF producto-mov-entrada
+               ADD producto-mov-cantidad TO producto-stock
+               PERFORM GRABAR-MOVIMIENTO-APLICADO
+           ELSE
+               IF producto-mov-cantidad > producto-stock
+                   DISPLAY "Movimiento rechazado, salida mayor al "
+                       "stock disponible: " producto-mov-id
+                   ADD 1 TO contador-rechazados
+               ELSE
+                   SUBTRACT producto-mov-cantidad FROM producto-stock
+                   PERFORM GRABAR-MOVIMIENTO-APLICADO
+               END-IF
+           END-IF.
+
+       GRABAR-MOVIMIENTO-APLICADO.
+           REWRITE producto-registro
+               INVALID KEY
+                   DISPLAY "Error al postear movimiento del producto: "
+                       producto-mov-id
+                   ADD 1 TO contador-rechazados
+               NOT INVALID KEY
+                   ADD 1 TO contador-posteados
+           END-REWRITE.
+
+       IMPRIMIR-TOTALES.
+           DISPLAY "Movimientos posteados..: " contador-posteados.
+           DISPLAY "Movimientos rechazados.: " contador-rechazados.
+
+       END PROGRAM "POSTEO_MOVIMIENTOS_PRODUCTO".
