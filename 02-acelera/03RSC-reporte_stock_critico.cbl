@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "REPORTE_STOCK_CRITICO".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO DINAMICO
+       SELECT producto-dinamic
+       ASSIGN TO "producto.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS producto-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-producto.
+
+      *ARCHIVO DE SALIDA DEL REPORTE DE STOCK BAJO
+       SELECT reporte-stock-critico
+       ASSIGN TO "stock-critico.rpt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO
+       FD producto-dinamic.
+           COPY "PRODUCTO-REGISTRO.CPY".
+
+      *ARCHIVO DE REPORTE
+       FD reporte-stock-critico.
+       01  linea-reporte               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  encabezado-stock.
+           05  e-producto-id           PIC X(6)   VALUE "ID".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-producto-descript     PIC X(35)  VALUE "DESCRIPCION".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-producto-stock        PIC X(6)   VALUE "STOCK".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-producto-critico      PIC X(7)   VALUE "CRITICO".
+
+       01  registro-a-imprimir-stock.
+           05  r-producto-id           PIC 9(6).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-producto-descript     PIC X(35).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-producto-stock        PIC 9(6).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-producto-critico      PIC 9(6).
+
+       77  si-no                       PIC X VALUE "S".
+       77  estado-producto             PIC X(02) VALUE "00".
+       77  estado-reporte              PIC X(02) VALUE "00".
+       77  contador-bajo-stock         PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+
+           PERFORM LEER-REGISTROS UNTIL si-no = "N".
+
+           PERFORM IMPRIMIR-TOTALES.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT producto-dinamic.
+           IF estado-producto NOT = "00"
+               DISPLAY "No se pudo abrir producto-dinamic, estado: "
+                   estado-producto
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT reporte-stock-critico.
+           IF estado-reporte NOT = "00"
+               DISPLAY "No se pudo abrir stock-critico.rpt, estado: "
+                   estado-reporte
+               STOP RUN
+           END-IF.
+
+           PERFORM IMPRIMIR-ENCABEZADO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE producto-dinamic.
+           CLOSE reporte-stock-critico.
+
+       IMPRIMIR-ENCABEZADO.
+           MOVE encabezado-stock TO linea-reporte.
+           WRITE linea-reporte.
+
+       LEER-REGISTROS.
+           READ producto-dinamic NEXT RECORD
+               AT END
+                   MOVE "N" TO si-no
+               NOT AT END
+                   IF estado-producto NOT = "00"
+                       DISPLAY "Error leyendo producto-dinamic, "
+                           "estado: " estado-producto
+                       MOVE "N" TO si-no
+                   ELSE
+                       IF producto-stock <= producto-critico
+                           PERFORM IMPRIMIR-DETALLE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       IMPRIMIR-DETALLE.
+           MOVE SPACES TO registro-a-imprimir-stock.
+           MOVE producto-id          TO r-producto-id.
+           MOVE producto-descript    TO r-producto-descript.
+           MOVE producto-stock       TO r-producto-stock.
+           MOVE producto-critico     TO r-producto-critico.
+
+           MOVE registro-a-imprimir-stock TO linea-reporte.
+           WRITE linea-reporte.
+
+           ADD 1 TO contador-bajo-stock.
+
+       IMPRIMIR-TOTALES.
+           DISPLAY "Productos con stock bajo: " contador-bajo-stock.
+
+       END PROGRAM "REPORTE_STOCK_CRITICO".
