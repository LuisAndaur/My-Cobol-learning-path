@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Subrutina CALLable que calcula y valida el digito de
+      *          control (algoritmo modulo 10) de una cadena numerica.
+      *          Pensada para ser compartida por cualquier programa que
+      *          necesite validar un identificador con digito de
+      *          control (productos, empleados, etc.).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "DIGITO-CONTROL-MOD10".
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  dc-posicion             PIC 99 VALUE 0.
+       77  dc-longitud             PIC 99 VALUE 0.
+       77  dc-offset               PIC 99 VALUE 0.
+       77  dc-suma                 PIC 9(4) VALUE 0.
+       77  dc-caracter             PIC X VALUE SPACE.
+       77  dc-valor-digito         PIC 9 VALUE 0.
+       77  dc-valor-doble          PIC 99 VALUE 0.
+       77  dc-cociente             PIC 99 VALUE 0.
+       77  dc-resto                PIC 9 VALUE 0.
+       77  dc-cociente10           PIC 9 VALUE 0.
+       77  dc-resto10              PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01  dc-cadena-entrada       PIC X(20).
+       01  dc-digito-entrada       PIC 9.
+       01  dc-digito-calculado     PIC 9.
+       01  dc-resultado            PIC X.
+           88  dc-digito-correcto      VALUE "S".
+           88  dc-digito-incorrecto    VALUE "N".
+
+       PROCEDURE DIVISION USING dc-cadena-entrada dc-digito-entrada
+           dc-digito-calculado dc-resultado.
+       MAIN-PROCEDURE.
+           PERFORM CALCULAR-DIGITO-MOD10.
+
+           IF dc-digito-calculado = dc-digito-entrada
+               SET dc-digito-correcto TO TRUE
+           ELSE
+               SET dc-digito-incorrecto TO TRUE
+           END-IF.
+
+           GOBACK.
+
+       CALCULAR-DIGITO-MOD10.
+           MOVE 0 TO dc-suma.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(dc-cadena-entrada))
+               TO dc-longitud.
+           MOVE dc-longitud TO dc-posicion.
+
+           PERFORM SUMAR-POSICION UNTIL dc-posicion = 0.
+
+           DIVIDE dc-suma BY 10 GIVING dc-cociente10
+               REMAINDER dc-resto10.
+
+           IF dc-resto10 = 0
+               MOVE 0 TO dc-digito-calculado
+           ELSE
+               COMPUTE dc-digito-calculado = 10 - dc-resto10
+           END-IF.
+
+       SUMAR-POSICION.
+           MOVE dc-cadena-entrada(dc-posicion:1) TO dc-caracter.
+           MOVE dc-caracter TO dc-valor-digito.
+
+           COMPUTE dc-offset = dc-longitud - dc-posicion + 1.
+           DIVIDE dc-offset BY 2 GIVING dc-cociente REMAINDER dc-resto.
+
+           IF dc-resto NOT = 0
+               COMPUTE dc-valor-doble = dc-valor-digito * 2
+               IF dc-valor-doble > 9
+                   SUBTRACT 9 FROM dc-valor-doble
+               END-IF
+               ADD dc-valor-doble TO dc-suma
+           ELSE
+               ADD dc-valor-digito TO dc-suma
+           END-IF.
+
+           SUBTRACT 1 FROM dc-posicion.
+
+       END PROGRAM "DIGITO-CONTROL-MOD10".
