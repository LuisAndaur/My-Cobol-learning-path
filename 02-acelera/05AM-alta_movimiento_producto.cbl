@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Alta de movimientos de stock (entradas y salidas) de
+      *          producto.dat.  Cada movimiento se anota en
+      *          producto-movimientos.dat y se aplica por separado con
+      *          POSTEO_MOVIMIENTOS_PRODUCTO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "ALTA_MOVIMIENTO_PRODUCTO".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO DE MOVIMIENTOS, EN MODO SECUENCIAL
+       SELECT producto-movimientos
+       ASSIGN TO "producto-movimientos.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS estado-movimientos.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *ARCHIVO LOGICO DE MOVIMIENTOS
+       FD producto-movimientos.
+           COPY "PRODUCTO-MOVIMIENTO.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  si-no                   PIC X VALUE "S".
+       77  opcion-tipo-mov         PIC X.
+       77  fecha-sistema           PIC X(21).
+       77  estado-movimientos      PIC X(02) VALUE "00".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           OPEN EXTEND producto-movimientos.
+           IF estado-movimientos NOT = "00"
+               DISPLAY "No se pudo abrir producto-movimientos, "
+                   "estado: " estado-movimientos
+               STOP RUN
+           END-IF.
+
+           PERFORM OBTENER-CAMPOS UNTIL si-no = "N".
+
+           CLOSE producto-movimientos.
+           IF estado-movimientos NOT = "00"
+               DISPLAY "Error al cerrar producto-movimientos, estado: "
+                   estado-movimientos
+           END-IF.
+
+           STOP RUN.
+
+       OBTENER-CAMPOS.
+           MOVE SPACES TO producto-mov-registro.
+
+           DISPLAY "Introduce ID del producto: ".
+           ACCEPT producto-mov-id.
+
+           DISPLAY "Tipo de movimiento (E=entrada, S=salida): ".
+           ACCEPT opcion-tipo-mov.
+           MOVE FUNCTION UPPER-CASE(opcion-tipo-mov) TO
+               producto-mov-tipo.
+
+           DISPLAY "Introduce cantidad: ".
+           ACCEPT producto-mov-cantidad.
+
+           MOVE FUNCTION CURRENT-DATE TO fecha-sistema.
+           MOVE fecha-sistema(1:8) TO producto-mov-fecha.
+
+           WRITE producto-mov-registro.
+           IF estado-movimientos NOT = "00"
+               DISPLAY "Error al grabar producto-movimientos, estado: "
+                   estado-movimientos
+           END-IF.
+
+           DISPLAY "¿Desea registrar otro movimiento? (s/n)".
+           ACCEPT si-no.
+
+           IF si-no = "s" OR "S"
+               MOVE "S" TO si-no
+               ELSE
+                   MOVE "N" TO si-no
+           END-IF.
+
+       END PROGRAM "ALTA_MOVIMIENTO_PRODUCTO".
