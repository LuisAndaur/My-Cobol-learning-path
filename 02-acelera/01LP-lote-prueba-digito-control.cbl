@@ -6,23 +6,215 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "LOTE-PRUEBA-DIGITO-DE-CONTROL".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO DE ENTRADA PARA EL MODO POR LOTE
+       SELECT lote-entrada
+       ASSIGN TO "lote-digitos.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-lote-entrada.
+
+      *ARCHIVO DE SALIDA CON EL RESULTADO DE CADA ENTRADA DEL LOTE
+       SELECT lote-reporte
+       ASSIGN TO "lote-digitos.rpt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-lote-reporte.
+
+      *ARCHIVO DE SALIDA CON LAS ENTRADAS RECHAZADAS DEL LOTE
+       SELECT lote-rechazos
+       ASSIGN TO "lote-digitos.rej"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-lote-rechazos.
+
        DATA DIVISION.
        FILE SECTION.
+      *ARCHIVO DE ENTRADA, UNA CADENA CANDIDATA POR LINEA
+       FD lote-entrada.
+       01  linea-entrada           PIC X(20).
+
+      *ARCHIVO DE REPORTE DE RESULTADOS
+       FD lote-reporte.
+       01  linea-reporte           PIC X(80).
+
+      *ARCHIVO DE RECHAZOS, UNA LINEA POR ENTRADA INVALIDA DEL LOTE
+       FD lote-rechazos.
+       01  linea-rechazo           PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  input-variable      PIC X(100) VALUE SPACES.
-       01  char-array.
-           05  char-entrada    PIC X OCCURS 100 TIMES.
-       77  i                   PIC 99 VALUE ZERO.
+       01  input-variable      PIC X(20) VALUE SPACES.
+       01  lp-base             PIC X(20) VALUE SPACES.
+       01  lp-digito-entrada   PIC 9 VALUE 0.
+       01  lp-digito-calculado PIC 9 VALUE 0.
+       01  lp-resultado        PIC X VALUE SPACE.
+           88  lp-correcto         VALUE "S".
+           88  lp-incorrecto       VALUE "N".
+       77  lp-longitud         PIC 99 VALUE 0.
+
+       01  registro-resultado-lote.
+           05  rr-entrada          PIC X(20).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  rr-digito-calculado PIC 9.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  rr-resultado        PIC X(08).
+
+       01  registro-rechazo-lote.
+           05  rz-entrada          PIC X(20).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  rz-digito-esperado  PIC 9.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  rz-digito-encontrado PIC 9.
+
+       77  opcion-modo-lote        PIC X.
+       77  opcion-algoritmo        PIC X.
+       77  lp-subrutina-validadora PIC X(20) VALUE SPACES.
+       77  si-no-lote              PIC X VALUE "S".
+       77  estado-lote-entrada     PIC X(02) VALUE "00".
+       77  estado-lote-reporte     PIC X(02) VALUE "00".
+       77  estado-lote-rechazos    PIC X(02) VALUE "00".
+       77  contador-lote-ok        PIC 9(6) VALUE 0.
+       77  contador-lote-mal       PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Ingresa una variable:".
+           PERFORM SELECCIONAR-ALGORITMO.
+
+           DISPLAY "Modo: (I)nteractivo o (L)ote? ".
+           ACCEPT opcion-modo-lote.
+
+           IF opcion-modo-lote = "L" OR opcion-modo-lote = "l"
+               PERFORM PROCESAR-LOTE
+           ELSE
+               PERFORM PROCESAR-INTERACTIVO
+           END-IF.
+
+           STOP RUN.
+
+       SELECCIONAR-ALGORITMO.
+           DISPLAY "Algoritmo: (1) Modulo 10 o (2) Modulo 11? ".
+           ACCEPT opcion-algoritmo.
+
+           IF opcion-algoritmo = "2"
+               MOVE "DIGITO-CONTROL-MOD11" TO lp-subrutina-validadora
+           ELSE
+               MOVE "DIGITO-CONTROL-MOD10" TO lp-subrutina-validadora
+           END-IF.
+
+       PROCESAR-INTERACTIVO.
+            DISPLAY "Ingresa el codigo (ID seguido del digito de ".
+            DISPLAY "control):".
             ACCEPT input-variable.
 
-            MOVE input-variable TO char-array.
-            DISPLAY "Variable ingresada: " input-variable.
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(input-variable))
+                TO lp-longitud.
+
+            IF lp-longitud < 2
+                DISPLAY "Entrada demasiado corta, debe incluir la "
+                    "base y el digito de control"
+            ELSE
+                MOVE SPACES TO lp-base
+                MOVE input-variable(1:lp-longitud - 1) TO lp-base
+                MOVE input-variable(lp-longitud:1) TO lp-digito-entrada
+
+                CALL lp-subrutina-validadora USING lp-base
+                    lp-digito-entrada lp-digito-calculado lp-resultado
+
+                DISPLAY "Digito de control calculado: "
+                    lp-digito-calculado
+
+                IF lp-correcto
+                    DISPLAY "El digito de control es VALIDO"
+                ELSE
+                    DISPLAY "El digito de control es INVALIDO"
+                END-IF
+            END-IF.
+
+       PROCESAR-LOTE.
+           OPEN INPUT lote-entrada.
+           IF estado-lote-entrada NOT = "00"
+               DISPLAY "No se pudo abrir lote-digitos.dat, estado: "
+                   estado-lote-entrada
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT lote-reporte.
+           IF estado-lote-reporte NOT = "00"
+               DISPLAY "No se pudo abrir lote-digitos.rpt, estado: "
+                   estado-lote-reporte
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT lote-rechazos.
+           IF estado-lote-rechazos NOT = "00"
+               DISPLAY "No se pudo abrir lote-digitos.rej, estado: "
+                   estado-lote-rechazos
+               STOP RUN
+           END-IF.
+
+           PERFORM LEER-ENTRADA-LOTE UNTIL si-no-lote = "N".
+
+           CLOSE lote-entrada.
+           CLOSE lote-reporte.
+           CLOSE lote-rechazos.
+
+           DISPLAY "Entradas validas....: " contador-lote-ok.
+           DISPLAY "Entradas invalidas...: " contador-lote-mal.
+
+       LEER-ENTRADA-LOTE.
+           READ lote-entrada
+               AT END
+                   MOVE "N" TO si-no-lote
+               NOT AT END
+                   PERFORM VALIDAR-ENTRADA-LOTE
+           END-READ.
+
+       VALIDAR-ENTRADA-LOTE.
+           MOVE linea-entrada TO input-variable.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(input-variable))
+               TO lp-longitud.
+
+           MOVE SPACES TO registro-resultado-lote.
+           MOVE input-variable TO rr-entrada.
+
+           IF lp-longitud < 2
+               MOVE ZERO   TO lp-digito-calculado
+               MOVE ZERO   TO lp-digito-entrada
+               MOVE lp-digito-calculado TO rr-digito-calculado
+               MOVE "INVALIDO" TO rr-resultado
+               ADD 1 TO contador-lote-mal
+               PERFORM REGISTRAR-RECHAZO-LOTE
+           ELSE
+               MOVE SPACES TO lp-base
+               MOVE input-variable(1:lp-longitud - 1) TO lp-base
+               MOVE input-variable(lp-longitud:1) TO lp-digito-entrada
+
+               CALL lp-subrutina-validadora USING lp-base
+                   lp-digito-entrada lp-digito-calculado lp-resultado
+
+               MOVE lp-digito-calculado TO rr-digito-calculado
+
+               IF lp-correcto
+                   MOVE "VALIDO"   TO rr-resultado
+                   ADD 1 TO contador-lote-ok
+               ELSE
+                   MOVE "INVALIDO" TO rr-resultado
+                   ADD 1 TO contador-lote-mal
+                   PERFORM REGISTRAR-RECHAZO-LOTE
+               END-IF
+           END-IF.
+
+           MOVE registro-resultado-lote TO linea-reporte.
+           WRITE linea-reporte.
+
+       REGISTRAR-RECHAZO-LOTE.
+           MOVE SPACES TO registro-rechazo-lote.
+           MOVE input-variable      TO rz-entrada.
+           MOVE lp-digito-calculado TO rz-digito-esperado.
+           MOVE lp-digito-entrada   TO rz-digito-encontrado.
+
+           MOVE registro-rechazo-lote TO linea-rechazo.
+           WRITE linea-rechazo.
 
-            PERFORM VARYING i FROM 1 BY 1 UNTIL char-entrada(i) = SPACE
-               DISPLAY "Char-array("i") = " char-entrada(i)
-            END-PERFORM.
-            STOP RUN.
        END PROGRAM LOTE-PRUEBA-DIGITO-DE-CONTROL.
