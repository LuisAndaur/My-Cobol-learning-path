@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "BAJA_EMPLEADO_I".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO INDEXADO
+       SELECT empleados-archivo
+       ASSIGN TO "empleados-i.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS empleados-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-empleados.
+
+      *ARCHIVO DE AUDITORIA, SOLO SE AGREGA AL FINAL
+       SELECT empleados-auditoria
+       ASSIGN TO "empleados-auditoria.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS estado-auditoria.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO
+       FD empleados-archivo.
+           COPY "EMPLEADOS-REGISTRO.CPY".
+
+      *ARCHIVO DE AUDITORIA
+       FD empleados-auditoria.
+           COPY "AUDITORIA-REGISTRO.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  si-no                       PIC X.
+       01  modo-baja                   PIC X.
+       01  tipo-baja                   PIC X.
+       01  fecha-hora-sistema          PIC X(21).
+       77  que-id                      PIC X(7) VALUE SPACES.
+       01  estado-empleados            PIC X(02) VALUE "00".
+       01  estado-auditoria            PIC X(02) VALUE "00".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "S" TO si-no.
+
+           PERFORM BAJA-REGISTROS
+           UNTIL si-no = "N".
+
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+           FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN I-O empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "No se pudo abrir empleados-archivo, estado: "
+                   estado-empleados
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+           OPEN EXTEND empleados-auditoria.
+           IF estado-auditoria NOT = "00"
+               DISPLAY "No se pudo abrir empleados-auditoria, estado: "
+                   estado-auditoria
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "Error al cerrar empleados-archivo, estado: "
+                   estado-empleados
+           END-IF.
+
+           CLOSE empleados-auditoria.
+           IF estado-auditoria NOT = "00"
+               DISPLAY "Error al cerrar empleados-auditoria, estado: "
+                   estado-auditoria
+           END-IF.
+
+       BAJA-REGISTROS.
+           DISPLAY "Que ID quieres dar de baja?".
+           ACCEPT que-id.
+
+           MOVE que-id TO empleados-id.
+
+           READ empleados-archivo
+               INVALID KEY
+                   IF estado-empleados NOT = "23"
+                       DISPLAY "Error leyendo empleados-archivo, "
+                           "estado: " estado-empleados
+                   ELSE
+                       DISPLAY "ID de empleado inexistente: " que-id
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM CONFIRMAR-BAJA
+           END-READ.
+
+           PERFORM REINICIAR.
+
+       CONFIRMAR-BAJA.
+           IF NOT empleados-activo
+               DISPLAY "El empleado ya esta dado de baja: " que-id
+           ELSE
+               DISPLAY "Empleado: " empleados-nombre " "
+                   empleados-apellidos
+               DISPLAY "¿Dar de baja al empleado (s/n)?"
+               ACCEPT modo-baja
+
+               IF modo-baja = "s" OR modo-baja = "S"
+                   DISPLAY "¿Baja (P)ermanente o (T)emporal "
+                       "(excedencia)? "
+                   ACCEPT tipo-baja
+
+                   IF tipo-baja = "t" OR tipo-baja = "T"
+                       SET empleados-de-baja-temporal TO TRUE
+                   ELSE
+                       SET empleados-inactivo TO TRUE
+                   END-IF
+
+                   REWRITE empleados-registro
+                       INVALID KEY
+                           DISPLAY "No se pudo dar de baja: " que-id
+                               ", estado: " estado-empleados
+                       NOT INVALID KEY
+                           DISPLAY "Empleado dado de baja: " que-id
+                           PERFORM REGISTRAR-AUDITORIA
+                   END-REWRITE
+               ELSE
+                   DISPLAY "Baja cancelada para: " que-id
+               END-IF
+           END-IF.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO fecha-hora-sistema.
+
+           MOVE SPACES TO auditoria-registro.
+           MOVE fecha-hora-sistema TO aud-fecha-hora.
+           MOVE "BAJA" TO aud-operacion.
+           MOVE que-id TO aud-empleados-id.
+
+           MOVE empleados-nombre     TO aud-ant-nombre.
+           MOVE empleados-apellidos  TO aud-ant-apellidos.
+           MOVE empleados-fecha-nacimiento TO aud-ant-fecha-nacimiento.
+           MOVE empleados-telefono   TO aud-ant-telefono.
+           MOVE empleados-direccion  TO aud-ant-direccion.
+
+           WRITE auditoria-registro.
+           IF estado-auditoria NOT = "00"
+               DISPLAY "Error al grabar empleados-auditoria, estado: "
+                   estado-auditoria
+           END-IF.
+
+       REINICIAR.
+           DISPLAY "¿Desea dar de baja otro empleado?(s/n)".
+           ACCEPT si-no.
+
+           IF si-no = "s" OR si-no = "S"
+               MOVE "S" TO  si-no
+               ELSE
+                   MOVE "N" TO  si-no
+           END-IF.
+
+       END PROGRAM "BAJA_EMPLEADO_I".
