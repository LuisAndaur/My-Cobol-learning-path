@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "MODIFICAR_CLIENTE_I".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO INDEXADO
+       SELECT clientes-archivo
+       ASSIGN TO "clientes-i.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS clientes-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-clientes.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO
+       FD clientes-archivo.
+           COPY "CLIENTES-REGISTRO.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  si-no                       PIC X.
+       77  que-id                      PIC X(7) VALUE SPACES.
+       77  opcion-estado-cliente       PIC 9.
+       77  estado-cliente-invalido     PIC X VALUE "S".
+       01  estado-clientes             PIC X(02) VALUE "00".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "S" TO si-no.
+
+           PERFORM MODIFICAR-REGISTROS
+           UNTIL si-no = "N".
+
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN I-O clientes-archivo.
+           IF estado-clientes NOT = "00"
+               DISPLAY "No se pudo abrir clientes-archivo, estado: "
+                   estado-clientes
+               STOP RUN
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE clientes-archivo.
+           IF estado-clientes NOT = "00"
+               DISPLAY "Error al cerrar clientes-archivo, estado: "
+                   estado-clientes
+           END-IF.
+
+       MODIFICAR-REGISTROS.
+           DISPLAY "Que ID quieres modificar?".
+           ACCEPT que-id.
+
+           MOVE que-id TO clientes-id.
+
+           READ clientes-archivo
+               INVALID KEY
+                   IF estado-clientes NOT = "23"
+                       DISPLAY "Error leyendo clientes-archivo, "
+                           "estado: " estado-clientes
+                   ELSE
+                       DISPLAY "ID de cliente inexistente: " que-id
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM OBTENER-DATOS
+                   PERFORM REESCRIBIR-REGISTRO
+           END-READ.
+
+           PERFORM REINICIAR.
+
+       OBTENER-DATOS.
+           DISPLAY "Nombre actual: " clientes-nombre.
+           DISPLAY "Introduce nuevo nombre del cliente: ".
+           ACCEPT clientes-nombre.
+           MOVE FUNCTION UPPER-CASE(clientes-nombre) TO clientes-nombre.
+
+           DISPLAY "Estado actual: " clientes-estado.
+           PERFORM VALIDAR-ESTADO-CLIENTE.
+           MOVE opcion-estado-cliente TO clientes-estado.
+
+       VALIDAR-ESTADO-CLIENTE.
+           MOVE "S" TO estado-cliente-invalido.
+
+           PERFORM UNTIL estado-cliente-invalido = "N"
+               DISPLAY "Nuevo estado (1=activo 2=inactivo "
+                   "3=suspendido 4=moroso 5=baja): "
+               ACCEPT opcion-estado-cliente
+
+               IF opcion-estado-cliente < 1 OR opcion-estado-cliente > 5
+                   DISPLAY "Estado invalido, ingrese un valor de 1 a 5"
+               ELSE
+                   MOVE "N" TO estado-cliente-invalido
+               END-IF
+           END-PERFORM.
+
+       REESCRIBIR-REGISTRO.
+           REWRITE clientes-registro
+               INVALID KEY
+                   DISPLAY "No se pudo modificar el registro: " que-id
+                       ", estado: " estado-clientes
+           END-REWRITE.
+
+       REINICIAR.
+           DISPLAY "¿Desea modificar otro registro?(s/n)".
+           ACCEPT si-no.
+
+           IF si-no = "s" OR si-no = "S"
+               MOVE "S" TO  si-no
+               ELSE
+                   MOVE "N" TO  si-no
+           END-IF.
+
+       END PROGRAM "MODIFICAR_CLIENTE_I".
