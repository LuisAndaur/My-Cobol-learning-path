@@ -0,0 +1,332 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "MODIFICAR_EMPLEADO_I".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO INDEXADO
+       SELECT empleados-archivo
+       ASSIGN TO "empleados-i.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS empleados-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-empleados.
+
+      *ARCHIVO DE AUDITORIA, SOLO SE AGREGA AL FINAL
+       SELECT empleados-auditoria
+       ASSIGN TO "empleados-auditoria.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS estado-auditoria.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO
+       FD empleados-archivo.
+           COPY "EMPLEADOS-REGISTRO.CPY".
+
+      *ARCHIVO DE AUDITORIA
+       FD empleados-auditoria.
+           COPY "AUDITORIA-REGISTRO.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  si-no                       PIC X.
+       01  entrada                     PIC X.
+       01  fecha-hora-sistema          PIC X(21).
+       01  valor-anterior-temp.
+           05  vat-nombre              PIC X(25).
+           05  vat-apellidos           PIC X(35).
+           05  vat-fecha-nacimiento    PIC 9(8).
+           05  vat-telefono            PIC X(9).
+           05  vat-direccion           PIC X(35).
+       77  que-id                      PIC X(7) VALUE SPACES.
+       01  estado-empleados            PIC X(02) VALUE "00".
+       01  estado-auditoria            PIC X(02) VALUE "00".
+       01  fecha-nacimiento-invalida   PIC X VALUE "N".
+       01  telefono-invalido           PIC X VALUE "N".
+       77  buffer-campo-alfabetico     PIC X(35) VALUE SPACES.
+       77  resultado-campo-alfabetico  PIC X VALUE "N".
+           88  campo-alfabetico-valido    VALUE "S".
+           88  campo-alfabetico-invalido  VALUE "N".
+       77  fecha-sistema                PIC X(21).
+       01  fecha-actual-emp.
+           05  fa-anio-emp             PIC 9(4).
+           05  fa-mes-emp              PIC 9(2).
+           05  fa-dia-emp              PIC 9(2).
+       01  fecha-nacimiento-partes-emp.
+           05  fn-anio-emp             PIC 9(4).
+           05  fn-mes-emp              PIC 9(2).
+           05  fn-dia-emp              PIC 9(2).
+       77  edad-calculada-emp           PIC 9(3) VALUE 0.
+       77  anio-bisiesto-actual-emp     PIC X VALUE "N".
+       77  bis-cociente-emp             PIC 9(4).
+       77  bis-resto4-emp               PIC 9(2).
+       77  bis-resto100-emp             PIC 9(2).
+       77  bis-resto400-emp             PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "S" TO si-no.
+
+           PERFORM MODIFICAR-REGISTROS
+           UNTIL si-no = "N".
+
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+           FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN I-O empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "No se pudo abrir empleados-archivo, estado: "
+                   estado-empleados
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+           OPEN EXTEND empleados-auditoria.
+           IF estado-auditoria NOT = "00"
+               DISPLAY "No se pudo abrir empleados-auditoria, estado: "
+                   estado-auditoria
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "Error al cerrar empleados-archivo, estado: "
+                   estado-empleados
+           END-IF.
+
+           CLOSE empleados-auditoria.
+           IF estado-auditoria NOT = "00"
+               DISPLAY "Error al cerrar empleados-auditoria, estado: "
+                   estado-auditoria
+           END-IF.
+
+       MODIFICAR-REGISTROS.
+           DISPLAY "Que ID quieres modificar?".
+           ACCEPT que-id.
+
+           MOVE que-id TO empleados-id.
+
+           READ empleados-archivo
+               INVALID KEY
+                   IF estado-empleados NOT = "23"
+                       DISPLAY "Error leyendo empleados-archivo, "
+                           "estado: " estado-empleados
+                   ELSE
+                       DISPLAY "ID de empleado inexistente: " que-id
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM GUARDAR-VALOR-ANTERIOR
+                   PERFORM OBTENER-DATOS
+                   PERFORM REESCRIBIR-REGISTRO
+           END-READ.
+
+           PERFORM REINICIAR.
+
+       GUARDAR-VALOR-ANTERIOR.
+           MOVE empleados-nombre     TO vat-nombre.
+           MOVE empleados-apellidos  TO vat-apellidos.
+           MOVE empleados-fecha-nacimiento TO vat-fecha-nacimiento.
+           MOVE empleados-telefono   TO vat-telefono.
+           MOVE empleados-direccion  TO vat-direccion.
+
+       OBTENER-DATOS.
+           DISPLAY "Nombre actual: " empleados-nombre.
+           PERFORM VALIDAR-NOMBRE-EMPLEADO.
+
+           DISPLAY "Apellidos actuales: " empleados-apellidos.
+           PERFORM VALIDAR-APELLIDOS-EMPLEADO.
+
+           DISPLAY "Fecha de nacimiento actual: "
+               empleados-fecha-nacimiento.
+           PERFORM VALIDAR-FECHA-NACIMIENTO.
+
+           DISPLAY "Telefono actual: " empleados-telefono.
+           PERFORM VALIDAR-TELEFONO.
+
+           DISPLAY "Direccion actual: " empleados-direccion.
+           DISPLAY "Introduce nueva direccion del empleado: ".
+           ACCEPT empleados-direccion.
+
+      *    Mismo patron de validacion (UPPER-CASE + IS ALPHABETIC,
+      *    NOT NUMERIC, rango de edad 16-99) que OBTENER-DATOS en
+      *    ALTA_EMPLEADO_I, para que corregir un registro no
+      *    reintroduzca datos mal formados por la unica via que
+      *    permite arreglarlos.
+       VALIDAR-NOMBRE-EMPLEADO.
+           SET campo-alfabetico-invalido TO TRUE.
+
+           PERFORM UNTIL campo-alfabetico-valido
+               DISPLAY "Introduce nuevo nombre del empleado: "
+               ACCEPT empleados-nombre
+               MOVE FUNCTION UPPER-CASE(empleados-nombre)
+                   TO empleados-nombre
+
+               MOVE SPACES TO buffer-campo-alfabetico
+               MOVE empleados-nombre TO buffer-campo-alfabetico
+               PERFORM VALIDAR-CAMPO-ALFABETICO
+
+               IF campo-alfabetico-invalido
+                   DISPLAY "Nombre invalido, solo se permiten letras"
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-APELLIDOS-EMPLEADO.
+           SET campo-alfabetico-invalido TO TRUE.
+
+           PERFORM UNTIL campo-alfabetico-valido
+               DISPLAY "Introduce nuevo/s apellido/s del empleado: "
+               ACCEPT empleados-apellidos
+               MOVE FUNCTION UPPER-CASE(empleados-apellidos)
+                   TO empleados-apellidos
+
+               MOVE SPACES TO buffer-campo-alfabetico
+               MOVE empleados-apellidos TO buffer-campo-alfabetico
+               PERFORM VALIDAR-CAMPO-ALFABETICO
+
+               IF campo-alfabetico-invalido
+                   DISPLAY "Apellidos invalido, solo se permiten "
+                       "letras"
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-CAMPO-ALFABETICO.
+           IF buffer-campo-alfabetico IS ALPHABETIC
+               SET campo-alfabetico-valido TO TRUE
+           ELSE
+               SET campo-alfabetico-invalido TO TRUE
+           END-IF.
+
+       VALIDAR-FECHA-NACIMIENTO.
+           MOVE "S" TO fecha-nacimiento-invalida.
+
+           PERFORM UNTIL fecha-nacimiento-invalida = "N"
+               DISPLAY "Introduce nueva fecha de nacimiento "
+                   "(AAAAMMDD): "
+               ACCEPT empleados-fecha-nacimiento
+
+               IF empleados-fecha-nacimiento NOT NUMERIC
+                   DISPLAY "Fecha invalida, debe ser numerica AAAAMMDD"
+               ELSE
+                   PERFORM CALCULAR-EDAD-EMPLEADO
+                   IF edad-calculada-emp < 16 OR edad-calculada-emp > 99
+                       DISPLAY "Edad fuera de rango (16-99): "
+                           edad-calculada-emp
+                   ELSE
+                       MOVE "N" TO fecha-nacimiento-invalida
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CALCULAR-EDAD-EMPLEADO.
+           MOVE FUNCTION CURRENT-DATE TO fecha-sistema.
+           MOVE fecha-sistema(1:4) TO fa-anio-emp.
+           MOVE fecha-sistema(5:2) TO fa-mes-emp.
+           MOVE fecha-sistema(7:2) TO fa-dia-emp.
+
+           MOVE empleados-fecha-nacimiento(1:4) TO fn-anio-emp.
+           MOVE empleados-fecha-nacimiento(5:2) TO fn-mes-emp.
+           MOVE empleados-fecha-nacimiento(7:2) TO fn-dia-emp.
+
+           PERFORM VERIFICAR-BISIESTO-ACTUAL-EMP.
+
+           IF fn-mes-emp = 02 AND fn-dia-emp = 29
+           AND anio-bisiesto-actual-emp = "N"
+               MOVE 28 TO fn-dia-emp
+           END-IF.
+
+           COMPUTE edad-calculada-emp = fa-anio-emp - fn-anio-emp.
+
+           IF fa-mes-emp < fn-mes-emp
+               SUBTRACT 1 FROM edad-calculada-emp
+           ELSE
+               IF fa-mes-emp = fn-mes-emp AND fa-dia-emp < fn-dia-emp
+                   SUBTRACT 1 FROM edad-calculada-emp
+               END-IF
+           END-IF.
+
+       VERIFICAR-BISIESTO-ACTUAL-EMP.
+           DIVIDE fa-anio-emp BY 400 GIVING bis-cociente-emp
+               REMAINDER bis-resto400-emp.
+           DIVIDE fa-anio-emp BY 100 GIVING bis-cociente-emp
+               REMAINDER bis-resto100-emp.
+           DIVIDE fa-anio-emp BY 4   GIVING bis-cociente-emp
+               REMAINDER bis-resto4-emp.
+
+           IF (bis-resto4-emp = 0 AND bis-resto100-emp NOT = 0)
+           OR bis-resto400-emp = 0
+               MOVE "S" TO anio-bisiesto-actual-emp
+           ELSE
+               MOVE "N" TO anio-bisiesto-actual-emp
+           END-IF.
+
+       VALIDAR-TELEFONO.
+           MOVE "S" TO telefono-invalido.
+
+           PERFORM UNTIL telefono-invalido = "N"
+               DISPLAY "Introduce nuevo telefono del empleado: "
+               ACCEPT empleados-telefono
+
+               IF empleados-telefono NOT NUMERIC
+                   DISPLAY "Telefono invalido, debe ser numerico"
+               ELSE
+                   MOVE "N" TO telefono-invalido
+               END-IF
+           END-PERFORM.
+
+       REESCRIBIR-REGISTRO.
+           REWRITE empleados-registro
+               INVALID KEY
+                   DISPLAY "No se pudo modificar el registro: " que-id
+                       ", estado: " estado-empleados
+               NOT INVALID KEY
+                   PERFORM REGISTRAR-AUDITORIA
+           END-REWRITE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO fecha-hora-sistema.
+
+           MOVE SPACES TO auditoria-registro.
+           MOVE fecha-hora-sistema TO aud-fecha-hora.
+           MOVE "MODIFICAR" TO aud-operacion.
+           MOVE que-id TO aud-empleados-id.
+
+           MOVE vat-nombre           TO aud-ant-nombre.
+           MOVE vat-apellidos        TO aud-ant-apellidos.
+           MOVE vat-fecha-nacimiento TO aud-ant-fecha-nacimiento.
+           MOVE vat-telefono         TO aud-ant-telefono.
+           MOVE vat-direccion        TO aud-ant-direccion.
+
+           MOVE empleados-nombre     TO aud-nue-nombre.
+           MOVE empleados-apellidos  TO aud-nue-apellidos.
+           MOVE empleados-fecha-nacimiento TO aud-nue-fecha-nacimiento.
+           MOVE empleados-telefono   TO aud-nue-telefono.
+           MOVE empleados-direccion  TO aud-nue-direccion.
+
+           WRITE auditoria-registro.
+           IF estado-auditoria NOT = "00"
+               DISPLAY "Error al grabar empleados-auditoria, estado: "
+                   estado-auditoria
+           END-IF.
+
+       REINICIAR.
+           DISPLAY "¿Desea modificar otro registro?(s/n)".
+           ACCEPT si-no.
+
+           IF si-no = "s" OR si-no = "S"
+               MOVE "S" TO  si-no
+               ELSE
+                   MOVE "N" TO  si-no
+           END-IF.
+
+       END PROGRAM "MODIFICAR_EMPLEADO_I".
