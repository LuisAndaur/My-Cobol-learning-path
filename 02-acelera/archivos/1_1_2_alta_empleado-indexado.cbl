@@ -15,43 +15,131 @@
        ASSIGN TO "empleados-i.dat"
        ORGANIZATION IS INDEXED
        RECORD KEY IS empleados-id
-       ACCESS MODE IS DYNAMIC.
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-empleados.
+
+      *ARCHIVO DE AUDITORIA, SOLO SE AGREGA AL FINAL
+       SELECT empleados-auditoria
+       ASSIGN TO "empleados-auditoria.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS estado-auditoria.
+
+      *ARCHIVO DE TRANSACCIONES PARA CARGA POR LOTE
+       SELECT empleados-transacciones
+       ASSIGN TO "empleados.trans"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS estado-transacciones.
 
        DATA DIVISION.
        FILE SECTION.
       *ARCHIVO LOGICO
        FD empleados-archivo.
-       01  empleados-registro.
-           05  empleados-id            PIC 9(6).
-           05  empleados-nombre        PIC X(25).
-           05  empleados-apellidos     PIC X(35).
-           05  empleados-edad          PIC 9(3).
-           05  empleados-telefono      PIC X(9).
-           05  empleados-direccion     PIC X(35).
+           COPY "EMPLEADOS-REGISTRO.CPY".
+
+      *ARCHIVO DE AUDITORIA
+       FD empleados-auditoria.
+           COPY "AUDITORIA-REGISTRO.CPY".
+
+      *ARCHIVO DE TRANSACCIONES, MISMOS SEIS CAMPOS QUE OBTENER-DATOS
+       FD empleados-transacciones.
+       01  transaccion-empleado.
+           05  trans-id                PIC X(7).
+           05  trans-nombre            PIC X(25).
+           05  trans-apellidos         PIC X(35).
+           05  trans-fecha-nacimiento  PIC 9(8).
+           05  trans-telefono          PIC X(9).
+           05  trans-direccion         PIC X(35).
 
        WORKING-STORAGE SECTION.
        01  si-no                       PIC X.
        01  entrada                     PIC X.
+       01  id-duplicado                PIC X VALUE "N".
+       01  fecha-nacimiento-invalida   PIC X VALUE "N".
+       01  telefono-invalido            PIC X VALUE "N".
+       01  fecha-hora-sistema           PIC X(21).
+       01  estado-empleados             PIC X(02) VALUE "00".
+       01  estado-auditoria             PIC X(02) VALUE "00".
+       01  estado-transacciones         PIC X(02) VALUE "00".
+       01  modo-carga                   PIC X VALUE "I".
+       01  si-no-lote                   PIC X VALUE "S".
+       01  total-leidos-lote            PIC 9(6) VALUE 0.
+       01  total-cargados-lote          PIC 9(6) VALUE 0.
+       01  total-rechazados-lote        PIC 9(6) VALUE 0.
+       77  buffer-digito-control-emp    PIC X(20) VALUE SPACES.
+       77  digito-entrada-emp           PIC 9 VALUE 0.
+       77  digito-calculado-emp         PIC 9 VALUE 0.
+       77  resultado-digito-control-emp PIC X VALUE "N".
+           88  digito-control-emp-valido    VALUE "S".
+           88  digito-control-emp-invalido  VALUE "N".
+       77  buffer-campo-alfabetico      PIC X(35) VALUE SPACES.
+       77  resultado-campo-alfabetico   PIC X VALUE "N".
+           88  campo-alfabetico-valido    VALUE "S".
+           88  campo-alfabetico-invalido  VALUE "N".
+       77  fecha-sistema                PIC X(21).
+       01  fecha-actual-emp.
+           05  fa-anio-emp             PIC 9(4).
+           05  fa-mes-emp              PIC 9(2).
+           05  fa-dia-emp              PIC 9(2).
+       01  fecha-nacimiento-partes-emp.
+           05  fn-anio-emp             PIC 9(4).
+           05  fn-mes-emp              PIC 9(2).
+           05  fn-dia-emp              PIC 9(2).
+       77  edad-calculada-emp           PIC 9(3) VALUE 0.
+       77  anio-bisiesto-actual-emp     PIC X VALUE "N".
+       77  bis-cociente-emp             PIC 9(4).
+       77  bis-resto4-emp               PIC 9(2).
+       77  bis-resto100-emp             PIC 9(2).
+       77  bis-resto400-emp             PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
            PERFORM PROCEDIMIENTO-DE-APERTURA.
-           MOVE "S" TO si-no.
 
-           PERFORM AGREGAR-REGISTROS
-           UNTIL si-no = "N".
+           DISPLAY "Modo de carga: (I)nteractivo o (L)ote? ".
+           ACCEPT modo-carga.
 
-           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           IF modo-carga = "L" OR modo-carga = "l"
+               PERFORM CARGA-POR-LOTE
+           ELSE
+               MOVE "S" TO si-no
+               PERFORM AGREGAR-REGISTROS
+               UNTIL si-no = "N"
+           END-IF.
+
+           PERFORM FINALIZA-PROGRAMA.
 
            FINALIZA-PROGRAMA.
-           STOP RUN.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           GOBACK.
 
        PROCEDIMIENTO-DE-APERTURA.
-           OPEN EXTEND empleados-archivo.
+           OPEN I-O empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "No se pudo abrir empleados-archivo, estado: "
+                   estado-empleados
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+           OPEN EXTEND empleados-auditoria.
+           IF estado-auditoria NOT = "00"
+               DISPLAY "No se pudo abrir empleados-auditoria, estado: "
+                   estado-auditoria
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
 
        PROCEDIMIENTO-DE-CIERRE.
            CLOSE empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "Error al cerrar empleados-archivo, estado: "
+                   estado-empleados
+           END-IF.
+
+           CLOSE empleados-auditoria.
+           IF estado-auditoria NOT = "00"
+               DISPLAY "Error al cerrar empleados-auditoria, estado: "
+                   estado-auditoria
+           END-IF.
 
        AGREGAR-REGISTROS.
            MOVE "N" TO entrada.
@@ -65,32 +153,235 @@
        OBTENER-DATOS.
            MOVE SPACE TO empleados-registro.
 
-           DISPLAY "Introduce ID del empleado: ".
-           ACCEPT empleados-id.
+           PERFORM VALIDAR-ID-NUEVO.
+           PERFORM VALIDAR-NOMBRE-EMPLEADO.
+           PERFORM VALIDAR-APELLIDOS-EMPLEADO.
 
-           DISPLAY "Introduce nombre del empleado: ".
-           ACCEPT empleados-nombre.
-
-           DISPLAY "Introduce apellido/s del empleado: ".
-           ACCEPT empleados-apellidos.
-
-           DISPLAY "Introduce edad del empleado: ".
-           ACCEPT empleados-edad.
-
-           DISPLAY "Introduce telefono del empleado: ".
-           ACCEPT empleados-telefono.
+           PERFORM VALIDAR-FECHA-NACIMIENTO.
+           PERFORM VALIDAR-TELEFONO.
 
            DISPLAY "Introduce direccion del empleado: ".
            ACCEPT empleados-direccion.
 
+           SET empleados-activo TO TRUE.
+
            PERFORM FIN-CARGA.
 
+       VALIDAR-ID-NUEVO.
+           MOVE "S" TO id-duplicado.
+
+           PERFORM UNTIL id-duplicado = "N"
+               DISPLAY "Introduce ID del empleado (6 caracteres + "
+                   "digito de control): "
+               ACCEPT empleados-id
+
+               IF empleados-id = SPACES
+                   OR empleados-id(7:1) NOT NUMERIC
+                   DISPLAY "ID invalido, debe tener 7 caracteres y "
+                       "el digito de control (ultima posicion) "
+                       "numerico"
+               ELSE
+                   IF empleados-id(1:6) IS NUMERIC
+                       PERFORM VALIDAR-DIGITO-CONTROL-EMPLEADO
+                   ELSE
+                       SET digito-control-emp-valido TO TRUE
+                   END-IF
+
+                   IF digito-control-emp-invalido
+                       DISPLAY "Digito de control incorrecto, "
+                           "deberia ser: " digito-calculado-emp
+                   ELSE
+                       PERFORM BUSCAR-ID-DUPLICADO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *    DIGITO-CONTROL-MOD10 solo sabe sumar digitos (dc-valor-
+      *    digito es PIC 9), asi que solo se llama cuando la base
+      *    (posiciones 1-6) es numerica. Los IDs con prefijo de letra
+      *    (badges de contratistas) se aceptan sin verificar digito
+      *    de control.
+       VALIDAR-DIGITO-CONTROL-EMPLEADO.
+           MOVE SPACES TO buffer-digito-control-emp.
+           MOVE empleados-id(1:6) TO buffer-digito-control-emp.
+           MOVE empleados-id(7:1) TO digito-entrada-emp.
+
+           CALL "DIGITO-CONTROL-MOD10" USING buffer-digito-control-emp
+               digito-entrada-emp digito-calculado-emp
+               resultado-digito-control-emp.
+
+       BUSCAR-ID-DUPLICADO.
+           READ empleados-archivo
+               INVALID KEY
+                   IF estado-empleados NOT = "23"
+                       DISPLAY "Error leyendo empleados-archivo, "
+                           "estado: " estado-empleados
+                   END-IF
+                   MOVE "N" TO id-duplicado
+               NOT INVALID KEY
+                   DISPLAY "Ya existe un empleado con ese ID: "
+                       empleados-id
+                   MOVE "S" TO id-duplicado
+           END-READ.
+
+       VALIDAR-NOMBRE-EMPLEADO.
+           SET campo-alfabetico-invalido TO TRUE.
+
+           PERFORM UNTIL campo-alfabetico-valido
+               DISPLAY "Introduce nombre del empleado: "
+               ACCEPT empleados-nombre
+               MOVE FUNCTION UPPER-CASE(empleados-nombre)
+                   TO empleados-nombre
+
+               MOVE SPACES TO buffer-campo-alfabetico
+               MOVE empleados-nombre TO buffer-campo-alfabetico
+               PERFORM VALIDAR-CAMPO-ALFABETICO
+
+               IF campo-alfabetico-invalido
+                   DISPLAY "Nombre invalido, solo se permiten letras"
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-APELLIDOS-EMPLEADO.
+           SET campo-alfabetico-invalido TO TRUE.
+
+           PERFORM UNTIL campo-alfabetico-valido
+               DISPLAY "Introduce apellido/s del empleado: "
+               ACCEPT empleados-apellidos
+               MOVE FUNCTION UPPER-CASE(empleados-apellidos)
+                   TO empleados-apellidos
+
+               MOVE SPACES TO buffer-campo-alfabetico
+               MOVE empleados-apellidos TO buffer-campo-alfabetico
+               PERFORM VALIDAR-CAMPO-ALFABETICO
+
+               IF campo-alfabetico-invalido
+                   DISPLAY "Apellidos invalido, solo se permiten "
+                       "letras"
+               END-IF
+           END-PERFORM.
+
+      *    Paragrafo compartido: pattern ES-ALFABETICA de
+      *    CADENAS-FUNCIONES, reutilizado contra un buffer comun
+      *    para validar tanto el nombre como los apellidos.
+       VALIDAR-CAMPO-ALFABETICO.
+           IF buffer-campo-alfabetico IS ALPHABETIC
+               SET campo-alfabetico-valido TO TRUE
+           ELSE
+               SET campo-alfabetico-invalido TO TRUE
+           END-IF.
+
+       VALIDAR-FECHA-NACIMIENTO.
+           MOVE "S" TO fecha-nacimiento-invalida.
+
+           PERFORM UNTIL fecha-nacimiento-invalida = "N"
+               DISPLAY "Introduce fecha de nacimiento (AAAAMMDD): "
+               ACCEPT empleados-fecha-nacimiento
+
+               IF empleados-fecha-nacimiento NOT NUMERIC
+                   DISPLAY "Fecha invalida, debe ser numerica AAAAMMDD"
+               ELSE
+                   PERFORM CALCULAR-EDAD-EMPLEADO
+                   IF edad-calculada-emp < 16 OR edad-calculada-emp > 99
+                       DISPLAY "Edad fuera de rango (16-99): "
+                           edad-calculada-emp
+                   ELSE
+                       MOVE "N" TO fecha-nacimiento-invalida
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *    Misma logica de CALCULAR-EDAD/VERIFICAR-BISIESTO-ACTUAL de
+      *    PRINT_EMPLEADO_I, para rechazar en el alta una fecha de
+      *    nacimiento que de una edad fuera de 16-99 en lugar de
+      *    dejarla entrar y descubrirlo recien en el listado.
+       CALCULAR-EDAD-EMPLEADO.
+           MOVE FUNCTION CURRENT-DATE TO fecha-sistema.
+           MOVE fecha-sistema(1:4) TO fa-anio-emp.
+           MOVE fecha-sistema(5:2) TO fa-mes-emp.
+           MOVE fecha-sistema(7:2) TO fa-dia-emp.
+
+           MOVE empleados-fecha-nacimiento(1:4) TO fn-anio-emp.
+           MOVE empleados-fecha-nacimiento(5:2) TO fn-mes-emp.
+           MOVE empleados-fecha-nacimiento(7:2) TO fn-dia-emp.
+
+           PERFORM VERIFICAR-BISIESTO-ACTUAL-EMP.
+
+           IF fn-mes-emp = 02 AND fn-dia-emp = 29
+           AND anio-bisiesto-actual-emp = "N"
+               MOVE 28 TO fn-dia-emp
+           END-IF.
+
+           COMPUTE edad-calculada-emp = fa-anio-emp - fn-anio-emp.
+
+           IF fa-mes-emp < fn-mes-emp
+               SUBTRACT 1 FROM edad-calculada-emp
+           ELSE
+               IF fa-mes-emp = fn-mes-emp AND fa-dia-emp < fn-dia-emp
+                   SUBTRACT 1 FROM edad-calculada-emp
+               END-IF
+           END-IF.
+
+       VERIFICAR-BISIESTO-ACTUAL-EMP.
+           DIVIDE fa-anio-emp BY 400 GIVING bis-cociente-emp
+               REMAINDER bis-resto400-emp.
+           DIVIDE fa-anio-emp BY 100 GIVING bis-cociente-emp
+               REMAINDER bis-resto100-emp.
+           DIVIDE fa-anio-emp BY 4   GIVING bis-cociente-emp
+               REMAINDER bis-resto4-emp.
+
+           IF (bis-resto4-emp = 0 AND bis-resto100-emp NOT = 0)
+           OR bis-resto400-emp = 0
+               MOVE "S" TO anio-bisiesto-actual-emp
+           ELSE
+               MOVE "N" TO anio-bisiesto-actual-emp
+           END-IF.
+
+       VALIDAR-TELEFONO.
+           MOVE "S" TO telefono-invalido.
+
+           PERFORM UNTIL telefono-invalido = "N"
+               DISPLAY "Introduce telefono del empleado (solo num): "
+               ACCEPT empleados-telefono
+
+               IF empleados-telefono NOT NUMERIC
+                   DISPLAY "Telefono invalido, debe ser numerico"
+               ELSE
+                   MOVE "N" TO telefono-invalido
+               END-IF
+           END-PERFORM.
+
        ESCRIBIR-REGISTRO.
            WRITE empleados-registro.
+           IF estado-empleados NOT = "00"
+               DISPLAY "Error al grabar empleados-registro, estado: "
+                   estado-empleados
+           ELSE
+               PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO fecha-hora-sistema.
+
+           MOVE SPACES TO auditoria-registro.
+           MOVE fecha-hora-sistema TO aud-fecha-hora.
+           MOVE "ALTA" TO aud-operacion.
+           MOVE empleados-id TO aud-empleados-id.
+
+           MOVE empleados-nombre     TO aud-nue-nombre.
+           MOVE empleados-apellidos  TO aud-nue-apellidos.
+           MOVE empleados-fecha-nacimiento TO aud-nue-fecha-nacimiento.
+           MOVE empleados-telefono   TO aud-nue-telefono.
+           MOVE empleados-direccion  TO aud-nue-direccion.
+
+           WRITE auditoria-registro.
+           IF estado-auditoria NOT = "00"
+               DISPLAY "Error al grabar empleados-auditoria, estado: "
+                   estado-auditoria
+           END-IF.
 
        REINICIAR.
-           DISPLAY "¿Desea almacenar otro registro en la base de datos?"
-           "(s/n)".
+           DISPLAY "¿Desea almacenar otro registro? (s/n)".
            ACCEPT si-no.
 
            IF si-no = "s" OR si-no = "S"
@@ -102,4 +393,59 @@
        FIN-CARGA.
            MOVE "S" TO entrada.
 
+       CARGA-POR-LOTE.
+           OPEN INPUT empleados-transacciones.
+           IF estado-transacciones NOT = "00"
+               DISPLAY "No se pudo abrir empleados.trans, estado: "
+                   estado-transacciones
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+           PERFORM LEER-TRANSACCION
+           UNTIL si-no-lote = "N".
+
+           CLOSE empleados-transacciones.
+
+           DISPLAY "Registros leidos de empleados.trans: "
+               total-leidos-lote.
+           DISPLAY "Registros cargados: " total-cargados-lote.
+           DISPLAY "Registros rechazados: " total-rechazados-lote.
+
+       LEER-TRANSACCION.
+           READ empleados-transacciones
+               AT END
+                   MOVE "N" TO si-no-lote
+               NOT AT END
+                   ADD 1 TO total-leidos-lote
+                   PERFORM CARGAR-DESDE-TRANSACCION
+                   PERFORM ESCRIBIR-REGISTRO-LOTE
+           END-READ.
+
+       CARGAR-DESDE-TRANSACCION.
+           MOVE SPACES TO empleados-registro.
+           MOVE trans-id               TO empleados-id.
+           MOVE FUNCTION UPPER-CASE(trans-nombre) TO empleados-nombre.
+           MOVE FUNCTION UPPER-CASE(trans-apellidos)
+               TO empleados-apellidos.
+           MOVE trans-fecha-nacimiento TO empleados-fecha-nacimiento.
+           MOVE trans-telefono         TO empleados-telefono.
+           MOVE trans-direccion        TO empleados-direccion.
+           SET empleados-activo TO TRUE.
+
+       ESCRIBIR-REGISTRO-LOTE.
+           WRITE empleados-registro
+               INVALID KEY
+                   IF estado-empleados NOT = "22"
+                       DISPLAY "Error al grabar empleados-registro, "
+                           "estado: " estado-empleados
+                   ELSE
+                       ADD 1 TO total-rechazados-lote
+                       DISPLAY "Registro rechazado, ID ya existe: "
+                           trans-id
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO total-cargados-lote
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
        END PROGRAM "ALTA_EMPLEADO_I".
