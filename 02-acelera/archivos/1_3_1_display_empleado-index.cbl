@@ -15,23 +15,18 @@
        ASSIGN TO "empleados-i.dat"
        ORGANIZATION IS INDEXED
        RECORD KEY IS empleados-id
-       ACCESS MODE IS DYNAMIC.
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-empleados.
 
        DATA DIVISION.
        FILE SECTION.
       *ARCHIVO LOGICO
        FD empleados-archivo.
-       01  empleados-registro.
-           05  empleados-id            PIC 9(6).
-           05  empleados-nombre        PIC X(25).
-           05  empleados-apellidos     PIC X(35).
-           05  empleados-edad          PIC 9(3).
-           05  empleados-telefono      PIC X(9).
-           05  empleados-direccion     PIC X(35).
+           COPY "EMPLEADOS-REGISTRO.CPY".
 
        WORKING-STORAGE SECTION.
        01  encabezado.
-           05  e-empleados-id          PIC X(6)   VALUE "ID".
+           05  e-empleados-id          PIC X(7)   VALUE "ID".
            05  FILLER                  PIC X(4)   VALUE SPACES.
            05  e-empleados-nombre      PIC X(25)  VALUE "NOMBRE".
            05  FILLER                  PIC X(4)   VALUE SPACES.
@@ -44,7 +39,7 @@
            05  e-empleados-direccion   PIC X(35)  VALUE "DIRECCION".
 
        01  registro-a-imprimir.
-           05  r-empleados-id          PIC 9(6).
+           05  r-empleados-id          PIC X(7).
            05  FILLER                  PIC X(4)   VALUE SPACES.
            05  r-empleados-nombre      PIC X(25).
            05  FILLER                  PIC X(4)   VALUE SPACES.
@@ -57,27 +52,109 @@
            05  r-empleados-direccion   PIC X(35).
 
        77  si-no                       PIC X.
-       77  que-id                      PIC 9(6) VALUE 0.
+       77  que-id                      PIC X(7) VALUE SPACES.
+       77  modo-busqueda               PIC X.
+       77  que-apellidos               PIC X(35).
+       77  coincidencias               PIC 9(6) VALUE 0.
+       77  veces-encontrado            PIC 9(3) VALUE 0.
+       77  estado-empleados            PIC X(02) VALUE "00".
+
+       01  fecha-sistema               PIC X(21).
+       01  fecha-hoy.
+           05  fh-anio                 PIC 9(4).
+           05  fh-mes                  PIC 9(2).
+           05  fh-dia                  PIC 9(2).
+
+       01  fecha-nacimiento-desglose.
+           05  fn-anio                 PIC 9(4).
+           05  fn-mes                  PIC 9(2).
+           05  fn-dia                  PIC 9(2).
+       77  edad-calculada              PIC 9(3) VALUE 0.
+       77  anio-bisiesto-actual        PIC X VALUE "N".
+       77  bis-cociente                PIC 9(4).
+       77  bis-resto4                  PIC 9(2).
+       77  bis-resto100                PIC 9(2).
+       77  bis-resto400                PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
            MOVE SPACES TO registro-a-imprimir.
+           PERFORM OBTENER-FECHA.
            PERFORM PROCEDIMIENTO-DE-APERTURA.
 
-           PERFORM LEER-REGISTROS
-           UNTIL si-no = 'N'.
+           DISPLAY "Buscar por (I)D o por (A)pellidos?".
+           ACCEPT modo-busqueda.
+
+           IF modo-busqueda = "A" OR modo-busqueda = "a"
+               PERFORM BUSCAR-POR-APELLIDOS
+           ELSE
+               PERFORM LEER-REGISTROS
+               UNTIL si-no = 'N'
+           END-IF.
+
+           PERFORM FINALIZA-PROGRAMA.
 
-           PERFORM PROCEDIMIENTO-DE-CIERRE.
            FINALIZA-PROGRAMA.
-           CLOSE empleados-archivo.
-           STOP RUN.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           GOBACK.
 
        PROCEDIMIENTO-DE-APERTURA.
            OPEN INPUT empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "No se pudo abrir empleados-archivo, estado: "
+                   estado-empleados
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
 
        PROCEDIMIENTO-DE-CIERRE.
            CLOSE empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "Error al cerrar empleados-archivo, estado: "
+                   estado-empleados
+           END-IF.
+
+       OBTENER-FECHA.
+           MOVE FUNCTION CURRENT-DATE TO fecha-sistema.
+           MOVE fecha-sistema(1:4) TO fh-anio.
+           MOVE fecha-sistema(5:2) TO fh-mes.
+           MOVE fecha-sistema(7:2) TO fh-dia.
+
+       CALCULAR-EDAD.
+           MOVE empleados-fecha-nacimiento(1:4) TO fn-anio.
+           MOVE empleados-fecha-nacimiento(5:2) TO fn-mes.
+           MOVE empleados-fecha-nacimiento(7:2) TO fn-dia.
+
+           PERFORM VERIFICAR-BISIESTO-ACTUAL.
+
+           IF fn-mes = 02 AND fn-dia = 29 AND anio-bisiesto-actual = "N"
+               MOVE 28 TO fn-dia
+           END-IF.
+
+           COMPUTE edad-calculada = fh-anio - fn-anio.
+
+           IF fh-mes < fn-mes
+               SUBTRACT 1 FROM edad-calculada
+           ELSE
+               IF fh-mes = fn-mes AND fh-dia < fn-dia
+                   SUBTRACT 1 FROM edad-calculada
+               END-IF
+           END-IF.
+
+       VERIFICAR-BISIESTO-ACTUAL.
+           DIVIDE fh-anio BY 400 GIVING bis-cociente
+               REMAINDER bis-resto400.
+           DIVIDE fh-anio BY 100 GIVING bis-cociente
+               REMAINDER bis-resto100.
+           DIVIDE fh-anio BY 4   GIVING bis-cociente
+               REMAINDER bis-resto4.
+
+           IF (bis-resto4 = 0 AND bis-resto100 NOT = 0)
+           OR bis-resto400 = 0
+               MOVE "S" TO anio-bisiesto-actual
+           ELSE
+               MOVE "N" TO anio-bisiesto-actual
+           END-IF.
 
        LEER-REGISTROS.
            DISPLAY "Que ID quieres imprimir?"
@@ -90,16 +167,60 @@
            IF si-no NOT EQUAL "N"
                PERFORM DISPLAY-CAMPOS
                ELSE
-                   DISPLAY "ID de empleado inexistente: " que-id
+                   IF estado-empleados NOT = "23"
+                       DISPLAY "Error leyendo empleados-archivo, "
+                           "estado: " estado-empleados
+                   ELSE
+                       DISPLAY "ID de empleado inexistente: " que-id
+                   END-IF
                    PERFORM FINALIZA-PROGRAMA
            END-IF.
 
+       BUSCAR-POR-APELLIDOS.
+           DISPLAY "Apellidos (o parte de ellos) a buscar: ".
+           ACCEPT que-apellidos.
+           MOVE FUNCTION UPPER-CASE(que-apellidos) TO que-apellidos.
+
+           MOVE 0 TO coincidencias.
+
+           PERFORM RECORRER-Y-COMPARAR
+           UNTIL si-no = "N".
+
+           IF coincidencias = 0
+               DISPLAY "No se encontraron empleados con esos apellidos"
+           END-IF.
+
+       RECORRER-Y-COMPARAR.
+           READ empleados-archivo NEXT RECORD
+               AT END
+                   MOVE "N" TO si-no
+               NOT AT END
+                   IF estado-empleados NOT = "00"
+                       DISPLAY "Error leyendo empleados-archivo, "
+                           "estado: " estado-empleados
+                       MOVE "N" TO si-no
+                   END-IF
+           END-READ.
+
+           IF si-no NOT EQUAL "N"
+               MOVE 0 TO veces-encontrado
+               INSPECT empleados-apellidos TALLYING
+                   veces-encontrado FOR ALL
+                   FUNCTION TRIM(que-apellidos)
+               IF veces-encontrado > 0
+                   ADD 1 TO coincidencias
+                   DISPLAY empleados-id " " empleados-nombre " "
+                       empleados-apellidos
+               END-IF
+           END-IF.
+
        DISPLAY-CAMPOS.
            DISPLAY encabezado.
            MOVE empleados-id TO r-empleados-id.
            MOVE empleados-nombre TO r-empleados-nombre.
            MOVE empleados-apellidos TO r-empleados-apellidos.
-           MOVE empleados-edad TO r-empleados-edad.
+           PERFORM CALCULAR-EDAD.
+           MOVE edad-calculada TO r-empleados-edad.
            MOVE empleados-telefono TO r-empleados-telefono.
            MOVE empleados-direccion TO r-empleados-direccion.
 
