@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "EXPORTAR_EMPLEADO_CSV".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO INDEXADO
+       SELECT empleados-archivo
+       ASSIGN TO "empleados-i.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS empleados-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-empleados.
+
+      *ARCHIVO DE SALIDA EN FORMATO CSV
+       SELECT empleados-csv
+       ASSIGN TO "empleados.csv"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-csv.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO
+       FD empleados-archivo.
+           COPY "EMPLEADOS-REGISTRO.CPY".
+
+      *ARCHIVO DE SALIDA
+       FD empleados-csv.
+       01  linea-csv                   PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       77  si-no                       PIC X.
+       77  total-exportados            PIC 9(6) VALUE 0.
+       77  estado-empleados            PIC X(02) VALUE "00".
+       77  estado-csv                  PIC X(02) VALUE "00".
+       01  fecha-nacimiento-edit       PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+
+           PERFORM LEER-REGISTROS
+           UNTIL si-no = 'N'.
+
+           DISPLAY "Registros exportados a empleados.csv: "
+               total-exportados.
+           PERFORM FINALIZA-PROGRAMA.
+
+           FINALIZA-PROGRAMA.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "No se pudo abrir empleados-archivo, estado: "
+                   estado-empleados
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+           OPEN OUTPUT empleados-csv.
+           IF estado-csv NOT = "00"
+               DISPLAY "No se pudo abrir empleados.csv, estado: "
+                   estado-csv
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+           STRING "ID,NOMBRE,APELLIDOS,FECHA_NACIMIENTO,TELEFONO,"
+               "DIRECCION"
+               DELIMITED BY SIZE INTO linea-csv.
+           WRITE linea-csv.
+           IF estado-csv NOT = "00"
+               DISPLAY "Error al grabar empleados.csv, estado: "
+                   estado-csv
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "Error al cerrar empleados-archivo, estado: "
+                   estado-empleados
+           END-IF.
+
+           CLOSE empleados-csv.
+           IF estado-csv NOT = "00"
+               DISPLAY "Error al cerrar empleados.csv, estado: "
+                   estado-csv
+           END-IF.
+
+       LEER-REGISTROS.
+           READ empleados-archivo NEXT RECORD
+               AT END
+                   MOVE "N" TO si-no
+               NOT AT END
+                   IF estado-empleados NOT = "00"
+                       DISPLAY "Error leyendo empleados-archivo, "
+                           "estado: " estado-empleados
+                       MOVE "N" TO si-no
+                   ELSE
+                       PERFORM ESCRIBIR-LINEA-CSV
+                   END-IF
+           END-READ.
+
+       ESCRIBIR-LINEA-CSV.
+           MOVE empleados-fecha-nacimiento TO fecha-nacimiento-edit.
+
+           STRING
+               empleados-id            DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               FUNCTION TRIM(empleados-nombre)    DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               FUNCTION TRIM(empleados-apellidos) DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               fecha-nacimiento-edit              DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               FUNCTION TRIM(empleados-telefono)  DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               FUNCTION TRIM(empleados-direccion) DELIMITED BY SIZE
+               INTO linea-csv
+           END-STRING.
+
+           WRITE linea-csv.
+           IF estado-csv NOT = "00"
+               DISPLAY "Error al grabar empleados.csv, estado: "
+                   estado-csv
+           ELSE
+               ADD 1 TO total-exportados
+           END-IF.
+
+       END PROGRAM "EXPORTAR_EMPLEADO_CSV".
