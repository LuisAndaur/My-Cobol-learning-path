@@ -20,16 +20,26 @@
 
       *ARCHIVO LOGICO
        FD empleados-archivo.
-       01  empleados-registro.
-           05  empleados-id         PIC 9(6).
-           05  empleados-nombre     PIC X(25).
-           05  empleados-apellidos  PIC X(35).
-           05  empleados-edad       PIC 9(3).
-           05  empleados-telefono   PIC X(9).
-           05  empleados-direccion  PIC X(35).
+           COPY "EMPLEADOS-REGISTRO.CPY".
 
        WORKING-STORAGE SECTION.
        01  si-no   PIC X VALUE "S".
+       01  fecha-nacimiento-invalida  PIC X VALUE "N".
+       77  fecha-sistema               PIC X(21).
+       01  fecha-actual-emp.
+           05  fa-anio-emp             PIC 9(4).
+           05  fa-mes-emp              PIC 9(2).
+           05  fa-dia-emp              PIC 9(2).
+       01  fecha-nacimiento-partes-emp.
+           05  fn-anio-emp             PIC 9(4).
+           05  fn-mes-emp              PIC 9(2).
+           05  fn-dia-emp              PIC 9(2).
+       77  edad-calculada-emp          PIC 9(3) VALUE 0.
+       77  anio-bisiesto-actual-emp    PIC X VALUE "N".
+       77  bis-cociente-emp            PIC 9(4).
+       77  bis-resto4-emp              PIC 9(2).
+       77  bis-resto100-emp            PIC 9(2).
+       77  bis-resto400-emp            PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
@@ -49,12 +59,15 @@
 
            DISPLAY "Introduce nombre del empleado: ".
            ACCEPT empleados-nombre.
+           MOVE FUNCTION UPPER-CASE(empleados-nombre)
+               TO empleados-nombre.
 
            DISPLAY "Introduce apellido/s del empleado: ".
            ACCEPT empleados-apellidos.
+           MOVE FUNCTION UPPER-CASE(empleados-apellidos)
+               TO empleados-apellidos.
 
-           DISPLAY "Introduce edad del empleado: ".
-           ACCEPT empleados-edad.
+           PERFORM VALIDAR-FECHA-NACIMIENTO.
 
            DISPLAY "Introduce telefono del empleado: ".
            ACCEPT empleados-telefono.
@@ -62,10 +75,11 @@
            DISPLAY "Introduce direccion del empleado: ".
            ACCEPT empleados-direccion.
 
+           SET empleados-activo TO TRUE.
+
            WRITE empleados-registro.
 
-           DISPLAY "¿Desea almacenar otro registro en la base de datos?"
-           "(s/n)".
+           DISPLAY "¿Desea almacenar otro registro? (s/n)".
            ACCEPT si-no.
 
            IF si-no = "s" OR "S"
@@ -74,4 +88,70 @@
                    MOVE "N" TO  si-no
            END-IF.
 
+       VALIDAR-FECHA-NACIMIENTO.
+           MOVE "S" TO fecha-nacimiento-invalida.
+
+           PERFORM UNTIL fecha-nacimiento-invalida = "N"
+               DISPLAY "Introduce fecha de nacimiento (AAAAMMDD): "
+               ACCEPT empleados-fecha-nacimiento
+
+               IF empleados-fecha-nacimiento NOT NUMERIC
+                   DISPLAY "Fecha invalida, debe ser numerica AAAAMMDD"
+               ELSE
+                   PERFORM CALCULAR-EDAD-EMPLEADO
+                   IF edad-calculada-emp < 16 OR edad-calculada-emp > 99
+                       DISPLAY "Edad fuera de rango (16-99): "
+                           edad-calculada-emp
+                   ELSE
+                       MOVE "N" TO fecha-nacimiento-invalida
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *    Misma logica de CALCULAR-EDAD/VERIFICAR-BISIESTO-ACTUAL de
+      *    PRINT_EMPLEADO_I, para rechazar en el alta una fecha de
+      *    nacimiento que de una edad fuera de 16-99 en lugar de
+      *    dejarla entrar y descubrirlo recien en el listado.
+       CALCULAR-EDAD-EMPLEADO.
+           MOVE FUNCTION CURRENT-DATE TO fecha-sistema.
+           MOVE fecha-sistema(1:4) TO fa-anio-emp.
+           MOVE fecha-sistema(5:2) TO fa-mes-emp.
+           MOVE fecha-sistema(7:2) TO fa-dia-emp.
+
+           MOVE empleados-fecha-nacimiento(1:4) TO fn-anio-emp.
+           MOVE empleados-fecha-nacimiento(5:2) TO fn-mes-emp.
+           MOVE empleados-fecha-nacimiento(7:2) TO fn-dia-emp.
+
+           PERFORM VERIFICAR-BISIESTO-ACTUAL-EMP.
+
+           IF fn-mes-emp = 02 AND fn-dia-emp = 29
+           AND anio-bisiesto-actual-emp = "N"
+               MOVE 28 TO fn-dia-emp
+           END-IF.
+
+           COMPUTE edad-calculada-emp = fa-anio-emp - fn-anio-emp.
+
+           IF fa-mes-emp < fn-mes-emp
+               SUBTRACT 1 FROM edad-calculada-emp
+           ELSE
+               IF fa-mes-emp = fn-mes-emp AND fa-dia-emp < fn-dia-emp
+                   SUBTRACT 1 FROM edad-calculada-emp
+               END-IF
+           END-IF.
+
+       VERIFICAR-BISIESTO-ACTUAL-EMP.
+           DIVIDE fa-anio-emp BY 400 GIVING bis-cociente-emp
+               REMAINDER bis-resto400-emp.
+           DIVIDE fa-anio-emp BY 100 GIVING bis-cociente-emp
+               REMAINDER bis-resto100-emp.
+           DIVIDE fa-anio-emp BY 4   GIVING bis-cociente-emp
+               REMAINDER bis-resto4-emp.
+
+           IF (bis-resto4-emp = 0 AND bis-resto100-emp NOT = 0)
+           OR bis-resto400-emp = 0
+               MOVE "S" TO anio-bisiesto-actual-emp
+           ELSE
+               MOVE "N" TO anio-bisiesto-actual-emp
+           END-IF.
+
        END PROGRAM "ALTA_EMPLEADO_S".
