@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "MIGRAR_EMPLEADO_S_A_I".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO SECUENCIAL (ORIGEN)
+       SELECT empleados-origen
+       ASSIGN TO "empleados-s.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS estado-origen.
+
+      *ARCHIVO FISICO EN MODO INDEXADO (DESTINO)
+       SELECT empleados-destino
+       ASSIGN TO "empleados-i.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS empleados-id-d
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-destino.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO DE ORIGEN
+       FD empleados-origen.
+       01  empleados-registro-s.
+           05  empleados-id-s          PIC X(7).
+           05  empleados-nombre-s      PIC X(25).
+           05  empleados-apellidos-s   PIC X(35).
+           05  empleados-fecha-nacimiento-s PIC 9(8).
+           05  empleados-telefono-s    PIC X(9).
+           05  empleados-direccion-s   PIC X(35).
+
+      *ARCHIVO LOGICO DE DESTINO
+       FD empleados-destino.
+       01  empleados-registro-d.
+           05  empleados-id-d          PIC X(7).
+           05  empleados-nombre-d      PIC X(25).
+           05  empleados-apellidos-d   PIC X(35).
+           05  empleados-fecha-nacimiento-d PIC 9(8).
+           05  empleados-telefono-d    PIC X(9).
+           05  empleados-direccion-d   PIC X(35).
+           05  empleados-estado-d      PIC 9.
+
+       WORKING-STORAGE SECTION.
+       77  si-no                       PIC X.
+       77  total-leidos                PIC 9(6) VALUE 0.
+       77  total-migrados              PIC 9(6) VALUE 0.
+       77  total-colisiones            PIC 9(6) VALUE 0.
+       77  estado-origen                PIC X(02) VALUE "00".
+       77  estado-destino               PIC X(02) VALUE "00".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "S" TO si-no.
+
+           PERFORM LEER-Y-MIGRAR
+           UNTIL si-no = "N".
+
+           PERFORM MOSTRAR-RESUMEN.
+           PERFORM FINALIZA-PROGRAMA.
+
+           FINALIZA-PROGRAMA.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT empleados-origen.
+           IF estado-origen NOT = "00"
+               DISPLAY "No se pudo abrir empleados-s.dat, estado: "
+                   estado-origen
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+           OPEN I-O empleados-destino.
+           IF estado-destino NOT = "00"
+               DISPLAY "No se pudo abrir empleados-i.dat, estado: "
+                   estado-destino
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE empleados-origen.
+           IF estado-origen NOT = "00"
+               DISPLAY "Error al cerrar empleados-s.dat, estado: "
+                   estado-origen
+           END-IF.
+
+           CLOSE empleados-destino.
+           IF estado-destino NOT = "00"
+               DISPLAY "Error al cerrar empleados-i.dat, estado: "
+                   estado-destino
+           END-IF.
+
+       LEER-Y-MIGRAR.
+           READ empleados-origen
+               AT END
+                   MOVE "N" TO si-no
+               NOT AT END
+                   IF estado-origen NOT = "00"
+                       DISPLAY "Error leyendo empleados-s.dat, "
+                           "estado: " estado-origen
+                       MOVE "N" TO si-no
+                   ELSE
+                       ADD 1 TO total-leidos
+                       PERFORM COPIAR-REGISTRO
+                       PERFORM INTENTAR-ESCRIBIR
+                   END-IF
+           END-READ.
+
+       COPIAR-REGISTRO.
+           MOVE empleados-id-s        TO empleados-id-d.
+           MOVE empleados-nombre-s    TO empleados-nombre-d.
+           MOVE empleados-apellidos-s TO empleados-apellidos-d.
+           MOVE empleados-fecha-nacimiento-s
+               TO empleados-fecha-nacimiento-d.
+           MOVE empleados-telefono-s  TO empleados-telefono-d.
+           MOVE empleados-direccion-s TO empleados-direccion-d.
+           MOVE 1                    TO empleados-estado-d.
+
+       INTENTAR-ESCRIBIR.
+           WRITE empleados-registro-d
+               INVALID KEY
+                   IF estado-destino NOT = "22"
+                       DISPLAY "Error al grabar empleados-registro-d, "
+                           "estado: " estado-destino
+                   ELSE
+                       ADD 1 TO total-colisiones
+                       DISPLAY "ID ya existe, se omite: "
+                           empleados-id-s
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO total-migrados
+           END-WRITE.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY "Registros leidos de empleados-s.dat: " total-leidos.
+           DISPLAY "Registros migrados a empleados-i.dat: "
+               total-migrados.
+           DISPLAY "Colisiones de ID omitidas: " total-colisiones.
+
+       END PROGRAM "MIGRAR_EMPLEADO_S_A_I".
