@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "ORDENAR_EMPLEADOS_I".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO INDEXADO
+       SELECT empleados-archivo
+       ASSIGN TO "empleados-i.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS empleados-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-empleados.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO
+       FD empleados-archivo.
+           COPY "EMPLEADOS-REGISTRO.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  encabezado.
+           05  e-empleados-id          PIC X(7)   VALUE "ID".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-empleados-apellidos   PIC X(35)  VALUE "APELLIDOS".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-empleados-edad        PIC X(4)   VALUE "EDAD".
+
+       01  registro-a-imprimir.
+           05  r-empleados-id          PIC X(7).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-empleados-apellidos   PIC X(35).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-empleados-edad        PIC 9(3).
+
+       77  si-no                       PIC X VALUE "S".
+       77  estado-empleados            PIC X(02) VALUE "00".
+       77  criterio-orden              PIC X VALUE "A".
+       77  total-empleados             PIC 9(6) VALUE 0.
+       77  N                           PIC 9(6) VALUE 0.
+       77  I                           PIC 9(6) VALUE 0.
+       77  tabla-id-temp               PIC X(7).
+       77  tabla-apellidos-temp        PIC X(35).
+       77  tabla-edad-temp             PIC 9(3).
+
+       01  fecha-sistema               PIC X(21).
+       01  fecha-hoy.
+           05  fh-anio                 PIC 9(4).
+           05  fh-mes                  PIC 9(2).
+           05  fh-dia                  PIC 9(2).
+
+       01  fecha-nacimiento-desglose.
+           05  fn-anio                 PIC 9(4).
+           05  fn-mes                  PIC 9(2).
+           05  fn-dia                  PIC 9(2).
+       77  edad-calculada              PIC 9(3) VALUE 0.
+       77  anio-bisiesto-actual        PIC X VALUE "N".
+       77  bis-cociente                PIC 9(4).
+       77  bis-resto4                  PIC 9(2).
+       77  bis-resto100                PIC 9(2).
+       77  bis-resto400                PIC 9(2).
+
+       01  tabla-empleados
+               OCCURS 1 TO 500 TIMES DEPENDING ON total-empleados.
+           05  tabla-id                PIC X(7).
+           05  tabla-apellidos         PIC X(35).
+           05  tabla-edad               PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM OBTENER-FECHA.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           PERFORM CARGAR-TABLA-EMPLEADOS.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+           DISPLAY "Ordenar por (A)pellidos o por (E)dad? ".
+           ACCEPT criterio-orden.
+
+           PERFORM ORDENAR-TABLA.
+
+           DISPLAY encabezado.
+           MOVE 1 TO I.
+           PERFORM IMPRIMIR-DETALLE UNTIL I > total-empleados.
+
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "No se pudo abrir empleados-archivo, estado: "
+                   estado-empleados
+               STOP RUN
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "Error al cerrar empleados-archivo, estado: "
+                   estado-empleados
+           END-IF.
+
+       CARGAR-TABLA-EMPLEADOS.
+           PERFORM LEER-EMPLEADO UNTIL si-no = "N".
+
+       LEER-EMPLEADO.
+           READ empleados-archivo NEXT RECORD
+               AT END
+                   MOVE "N" TO si-no
+               NOT AT END
+                   IF estado-empleados NOT = "00"
+                       DISPLAY "Error leyendo empleados-archivo, "
+                           "estado: " estado-empleados
+                       MOVE "N" TO si-no
+                   ELSE
+                       PERFORM AGREGAR-A-TABLA
+                   END-IF
+           END-READ.
+
+       AGREGAR-A-TABLA.
+           IF total-empleados >= 500
+               DISPLAY "Limite de 500 empleados alcanzado, se omiten "
+                   "los registros restantes de empleados-archivo"
+               MOVE "N" TO si-no
+           ELSE
+               ADD 1 TO total-empleados
+               PERFORM CALCULAR-EDAD
+
+               MOVE empleados-id TO tabla-id(total-empleados)
+               MOVE empleados-apellidos
+                   TO tabla-apellidos(total-empleados)
+               MOVE edad-calculada TO tabla-edad(total-empleados)
+           END-IF.
+
+       OBTENER-FECHA.
+           MOVE FUNCTION CURRENT-DATE TO fecha-sistema.
+           MOVE fecha-sistema(1:4) TO fh-anio.
+           MOVE fecha-sistema(5:2) TO fh-mes.
+           MOVE fecha-sistema(7:2) TO fh-dia.
+
+       CALCULAR-EDAD.
+           MOVE empleados-fecha-nacimiento(1:4) TO fn-anio.
+           MOVE empleados-fecha-nacimiento(5:2) TO fn-mes.
+           MOVE empleados-fecha-nacimiento(7:2) TO fn-dia.
+
+           PERFORM VERIFICAR-BISIESTO-ACTUAL.
+
+           IF fn-mes = 02 AND fn-dia = 29 AND anio-bisiesto-actual = "N"
+               MOVE 28 TO fn-dia
+           END-IF.
+
+           COMPUTE edad-calculada = fh-anio - fn-anio.
+
+           IF fh-mes < fn-mes
+               SUBTRACT 1 FROM edad-calculada
+           ELSE
+               IF fh-mes = fn-mes AND fh-dia < fn-dia
+                   SUBTRACT 1 FROM edad-calculada
+               END-IF
+           END-IF.
+
+       VERIFICAR-BISIESTO-ACTUAL.
+           DIVIDE fh-anio BY 400 GIVING bis-cociente
+               REMAINDER bis-resto400.
+           DIVIDE fh-anio BY 100 GIVING bis-cociente
+               REMAINDER bis-resto100.
+           DIVIDE fh-anio BY 4   GIVING bis-cociente
+               REMAINDER bis-resto4.
+
+           IF (bis-resto4 = 0 AND bis-resto100 NOT = 0)
+           OR bis-resto400 = 0
+               MOVE "S" TO anio-bisiesto-actual
+           ELSE
+               MOVE "N" TO anio-bisiesto-actual
+           END-IF.
+
+      *    Burbujeo adaptado de ORDENAR-ARRAY-BURBUJEO, sobre la
+      *    tabla cargada desde empleados-i.dat en lugar de literales.
+       ORDENAR-TABLA.
+           MOVE total-empleados TO N.
+
+           PERFORM PASADA-BURBUJEO UNTIL N = 1.
+
+       PASADA-BURBUJEO.
+           MOVE 1 TO I.
+
+           PERFORM COMPARAR-Y-PERMUTAR UNTIL I >= N.
+
+           SUBTRACT 1 FROM N.
+
+       COMPARAR-Y-PERMUTAR.
+           EVALUATE TRUE
+               WHEN criterio-orden = "E" OR criterio-orden = "e"
+                   IF tabla-edad(I) > tabla-edad(I + 1)
+                       PERFORM PERMUTAR-ELEMENTOS
+                   END-IF
+               WHEN OTHER
+                   IF tabla-apellidos(I) > tabla-apellidos(I + 1)
+                       PERFORM PERMUTAR-ELEMENTOS
+                   END-IF
+           END-EVALUATE.
+
+           ADD 1 TO I.
+
+       PERMUTAR-ELEMENTOS.
+           MOVE tabla-id(I)        TO tabla-id-temp.
+           MOVE tabla-apellidos(I) TO tabla-apellidos-temp.
+           MOVE tabla-edad(I)      TO tabla-edad-temp.
+
+           MOVE tabla-id(I + 1)        TO tabla-id(I).
+           MOVE tabla-apellidos(I + 1) TO tabla-apellidos(I).
+           MOVE tabla-edad(I + 1)      TO tabla-edad(I).
+
+           MOVE tabla-id-temp        TO tabla-id(I + 1).
+           MOVE tabla-apellidos-temp TO tabla-apellidos(I + 1).
+           MOVE tabla-edad-temp      TO tabla-edad(I + 1).
+
+       IMPRIMIR-DETALLE.
+           MOVE SPACES TO registro-a-imprimir.
+           MOVE tabla-id(I)        TO r-empleados-id.
+           MOVE tabla-apellidos(I) TO r-empleados-apellidos.
+           MOVE tabla-edad(I)      TO r-empleados-edad.
+
+           DISPLAY registro-a-imprimir.
+
+           ADD 1 TO I.
+
+       END PROGRAM "ORDENAR_EMPLEADOS_I".
