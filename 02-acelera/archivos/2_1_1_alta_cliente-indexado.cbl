@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "ALTA_CLIENTE_I".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO INDEXADO
+       SELECT clientes-archivo
+       ASSIGN TO "clientes-i.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS clientes-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-clientes.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO
+       FD clientes-archivo.
+           COPY "CLIENTES-REGISTRO.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  si-no                       PIC X.
+       01  id-duplicado                PIC X VALUE "N".
+       01  estado-clientes             PIC X(02) VALUE "00".
+       77  opcion-estado-cliente       PIC 9.
+       77  estado-cliente-invalido     PIC X VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "S" TO si-no.
+
+           PERFORM AGREGAR-REGISTROS
+           UNTIL si-no = "N".
+
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN I-O clientes-archivo.
+           IF estado-clientes NOT = "00"
+               DISPLAY "No se pudo abrir clientes-archivo, estado: "
+                   estado-clientes
+               STOP RUN
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE clientes-archivo.
+           IF estado-clientes NOT = "00"
+               DISPLAY "Error al cerrar clientes-archivo, estado: "
+                   estado-clientes
+           END-IF.
+
+       AGREGAR-REGISTROS.
+           MOVE SPACE TO clientes-registro.
+
+           PERFORM VALIDAR-ID-NUEVO.
+
+           DISPLAY "Introduce nombre del cliente: ".
+           ACCEPT clientes-nombre.
+           MOVE FUNCTION UPPER-CASE(clientes-nombre) TO clientes-nombre.
+
+           PERFORM VALIDAR-ESTADO-CLIENTE.
+           MOVE opcion-estado-cliente TO clientes-estado.
+
+           WRITE clientes-registro.
+           IF estado-clientes NOT = "00"
+               DISPLAY "Error al grabar clientes-registro, estado: "
+                   estado-clientes
+           END-IF.
+
+           PERFORM REINICIAR.
+
+       VALIDAR-ID-NUEVO.
+           MOVE "S" TO id-duplicado.
+
+           PERFORM UNTIL id-duplicado = "N"
+               DISPLAY "Introduce ID del cliente: "
+               ACCEPT clientes-id
+
+               READ clientes-archivo
+                   INVALID KEY
+                       IF estado-clientes NOT = "23"
+                           DISPLAY "Error leyendo clientes-archivo, "
+                               "estado: " estado-clientes
+                       END-IF
+                       MOVE "N" TO id-duplicado
+                   NOT INVALID KEY
+                       DISPLAY "Ya existe un cliente con ese ID: "
+                           clientes-id
+                       MOVE "S" TO id-duplicado
+               END-READ
+           END-PERFORM.
+
+       VALIDAR-ESTADO-CLIENTE.
+           MOVE "S" TO estado-cliente-invalido.
+
+           PERFORM UNTIL estado-cliente-invalido = "N"
+               DISPLAY "Estado (1=activo 2=inactivo 3=suspendido "
+                   "4=moroso 5=baja): "
+               ACCEPT opcion-estado-cliente
+
+               IF opcion-estado-cliente < 1 OR opcion-estado-cliente > 5
+                   DISPLAY "Estado invalido, ingrese un valor de 1 a 5"
+               ELSE
+                   MOVE "N" TO estado-cliente-invalido
+               END-IF
+           END-PERFORM.
+
+       REINICIAR.
+           DISPLAY "¿Desea almacenar otro registro? (s/n)".
+           ACCEPT si-no.
+
+           IF si-no = "s" OR si-no = "S"
+               MOVE "S" TO  si-no
+               ELSE
+                   MOVE "N" TO  si-no
+           END-IF.
+
+       END PROGRAM "ALTA_CLIENTE_I".
