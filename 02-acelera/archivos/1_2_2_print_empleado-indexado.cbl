@@ -15,23 +15,38 @@
        ASSIGN TO "empleados-i.dat"
        ORGANIZATION IS INDEXED
        RECORD KEY IS empleados-id
-       ACCESS MODE IS DYNAMIC.
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-empleados.
+
+      *ARCHIVO DE SALIDA DEL LISTADO IMPRESO
+       SELECT reporte-empleados
+       ASSIGN TO "empleados.rpt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-reporte.
+
+      *PUNTO DE CONTROL PARA REINICIAR UNA CORRIDA INTERRUMPIDA
+       SELECT checkpoint-empleados
+       ASSIGN TO "empleados.chk"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-checkpoint.
 
        DATA DIVISION.
        FILE SECTION.
       *ARCHIVO LOGICO
        FD empleados-archivo.
-       01  empleados-registro.
-           05  empleados-id            PIC 9(6).
-           05  empleados-nombre        PIC X(25).
-           05  empleados-apellidos     PIC X(35).
-           05  empleados-edad          PIC 9(3).
-           05  empleados-telefono      PIC X(9).
-           05  empleados-direccion     PIC X(35).
+           COPY "EMPLEADOS-REGISTRO.CPY".
+
+      *ARCHIVO DE REPORTE
+       FD reporte-empleados.
+       01  linea-reporte               PIC X(133).
+
+      *ARCHIVO DE PUNTO DE CONTROL
+       FD checkpoint-empleados.
+       01  linea-checkpoint            PIC X(7).
 
        WORKING-STORAGE SECTION.
        01  encabezado.
-           05  e-empleados-id          PIC X(6)   VALUE "ID".
+           05  e-empleados-id          PIC X(7)   VALUE "ID".
            05  FILLER                  PIC X(4)   VALUE SPACES.
            05  e-empleados-nombre      PIC X(25)  VALUE "NOMBRE".
            05  FILLER                  PIC X(4)   VALUE SPACES.
@@ -44,7 +59,7 @@
            05  e-empleados-direccion   PIC X(35)  VALUE "DIRECCION".
 
        01  registro-a-imprimir.
-           05  r-empleados-id          PIC 9(6).
+           05  r-empleados-id          PIC X(7).
            05  FILLER                  PIC X(4)   VALUE SPACES.
            05  r-empleados-nombre      PIC X(25).
            05  FILLER                  PIC X(4)   VALUE SPACES.
@@ -56,43 +71,312 @@
            05  FILLER                  PIC X(4)   VALUE SPACES.
            05  r-empleados-direccion   PIC X(35).
 
+       01  encabezado-pagina.
+           05  FILLER                  PIC X(22)
+                                        VALUE "LISTADO DE EMPLEADOS".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  ep-fecha-lit            PIC X(7)  VALUE "FECHA: ".
+           05  ep-fecha                PIC X(10).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  ep-pagina-lit           PIC X(7)  VALUE "PAGINA ".
+           05  ep-pagina               PIC ZZZ9.
+
+       01  fecha-sistema               PIC X(21).
+       01  fecha-hoy.
+           05  fh-anio                 PIC 9(4).
+           05  fh-mes                  PIC 9(2).
+           05  fh-dia                  PIC 9(2).
+       01  fecha-editada               PIC X(10).
+
+       01  fecha-nacimiento-desglose.
+           05  fn-anio                 PIC 9(4).
+           05  fn-mes                  PIC 9(2).
+           05  fn-dia                  PIC 9(2).
+       77  edad-calculada              PIC 9(3) VALUE 0.
+       77  anio-bisiesto-actual        PIC X VALUE "N".
+       77  bis-cociente                PIC 9(4).
+       77  bis-resto4                  PIC 9(2).
+       77  bis-resto100                PIC 9(2).
+       77  bis-resto400                PIC 9(2).
+
        77  si-no                       PIC X.
+       77  pagina-actual               PIC 9(4) VALUE 0.
+       77  lineas-en-pagina            PIC 9(3) VALUE 0.
+       77  max-lineas-pagina           PIC 9(3) VALUE 60.
+       77  edad-minima                 PIC 9(3) VALUE 0.
+       77  edad-maxima                 PIC 9(3) VALUE 999.
+       77  estado-empleados            PIC X(02) VALUE "00".
+       77  estado-reporte              PIC X(02) VALUE "00".
+       77  estado-checkpoint           PIC X(02) VALUE "00".
+       77  excluir-inactivos           PIC X VALUE "N".
+       77  reiniciar-desde-checkpoint  PIC X VALUE "N".
+       77  ultimo-id-procesado         PIC X(7) VALUE SPACES.
+       77  registros-desde-checkpoint  PIC 9(3) VALUE 0.
+       77  intervalo-checkpoint        PIC 9(3) VALUE 50.
+
+       01  total-empleados             PIC 9(6) VALUE 0.
+       01  suma-edades                 PIC 9(9) VALUE 0.
+       01  edad-promedio               PIC 9(3)V9(2) VALUE 0.
+       01  linea-totales.
+           05  FILLER                  PIC X(20)
+                                        VALUE "TOTAL EMPLEADOS: ".
+           05  lt-total                PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+                                        VALUE "EDAD PROMEDIO: ".
+           05  lt-promedio             PIC ZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
            MOVE SPACES TO registro-a-imprimir.
-           DISPLAY encabezado.
-
+           PERFORM OBTENER-FECHA.
+           PERFORM OBTENER-RANGO-EDAD.
+           PERFORM OBTENER-PARAMETRO-REINICIO.
            PERFORM PROCEDIMIENTO-DE-APERTURA.
+           PERFORM POSICIONAR-INICIO.
+           PERFORM IMPRIMIR-ENCABEZADO.
 
            PERFORM LEER-REGISTROS
            UNTIL si-no = 'N'.
 
-           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM IMPRIMIR-TOTALES.
+           DISPLAY "Reporte generado en empleados.rpt".
+           PERFORM FINALIZA-PROGRAMA.
+
            FINALIZA-PROGRAMA.
-           STOP RUN.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           GOBACK.
 
        PROCEDIMIENTO-DE-APERTURA.
            OPEN INPUT empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "No se pudo abrir empleados-archivo, estado: "
+                   estado-empleados
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+           OPEN OUTPUT reporte-empleados.
+           IF estado-reporte NOT = "00"
+               DISPLAY "No se pudo abrir empleados.rpt, estado: "
+                   estado-reporte
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
 
        PROCEDIMIENTO-DE-CIERRE.
            CLOSE empleados-archivo.
+           IF estado-empleados NOT = "00"
+               DISPLAY "Error al cerrar empleados-archivo, estado: "
+                   estado-empleados
+           END-IF.
+
+           CLOSE reporte-empleados.
+           IF estado-reporte NOT = "00"
+               DISPLAY "Error al cerrar empleados.rpt, estado: "
+                   estado-reporte
+           END-IF.
+
+       OBTENER-FECHA.
+           MOVE FUNCTION CURRENT-DATE TO fecha-sistema.
+           MOVE fecha-sistema(1:4) TO fh-anio.
+           MOVE fecha-sistema(5:2) TO fh-mes.
+           MOVE fecha-sistema(7:2) TO fh-dia.
+           STRING fh-dia    "/" fh-mes "/" fh-anio
+               DELIMITED BY SIZE INTO fecha-editada.
+
+       OBTENER-RANGO-EDAD.
+           DISPLAY "Filtrar por edad? Minima (0=sin filtro): ".
+           ACCEPT edad-minima.
+
+           DISPLAY "Edad maxima (999=sin filtro): ".
+           ACCEPT edad-maxima.
+
+           DISPLAY "¿Excluir empleados dados de baja? (s/n)".
+           ACCEPT excluir-inactivos.
+
+           IF excluir-inactivos = "s" OR excluir-inactivos = "S"
+               MOVE "S" TO excluir-inactivos
+           ELSE
+               MOVE "N" TO excluir-inactivos
+           END-IF.
+
+       OBTENER-PARAMETRO-REINICIO.
+           DISPLAY "¿Reiniciar desde el punto de control? (s/n)".
+           ACCEPT reiniciar-desde-checkpoint.
+
+           IF reiniciar-desde-checkpoint = "s"
+           OR reiniciar-desde-checkpoint = "S"
+               MOVE "S" TO reiniciar-desde-checkpoint
+           ELSE
+               MOVE "N" TO reiniciar-desde-checkpoint
+           END-IF.
+
+       POSICIONAR-INICIO.
+           IF reiniciar-desde-checkpoint = "S"
+               OPEN INPUT checkpoint-empleados
+               IF estado-checkpoint NOT = "00"
+                   DISPLAY "No hay punto de control anterior, estado: "
+                       estado-checkpoint
+                   MOVE SPACES TO ultimo-id-procesado
+               ELSE
+                   READ checkpoint-empleados INTO ultimo-id-procesado
+                       AT END
+                           MOVE SPACES TO ultimo-id-procesado
+                   END-READ
+
+                   CLOSE checkpoint-empleados
+                   IF estado-checkpoint NOT = "00"
+                       DISPLAY "Error al cerrar checkpoint-empleados, "
+                           "estado: " estado-checkpoint
+                   END-IF
+               END-IF
+
+               IF ultimo-id-procesado NOT = SPACES
+                   MOVE ultimo-id-procesado TO empleados-id
+                   START empleados-archivo KEY IS GREATER THAN
+                       empleados-id
+                       INVALID KEY
+                           DISPLAY "Sin registros posteriores al "
+                               "punto de control: " ultimo-id-procesado
+                           MOVE "N" TO si-no
+                   END-START
+                   DISPLAY "Reanudando despues del empleado: "
+                       ultimo-id-procesado
+               END-IF
+           END-IF.
 
        LEER-REGISTROS.
-           READ empleados-archivo AT END MOVE "N" TO si-no.
+           READ empleados-archivo NEXT RECORD
+               AT END
+                   MOVE "N" TO si-no
+           END-READ.
+
+           IF si-no NOT EQUAL "N" AND estado-empleados NOT = "00"
+               DISPLAY "Error leyendo empleados-archivo, estado: "
+                   estado-empleados
+               MOVE "N" TO si-no
+           END-IF.
 
            IF si-no NOT EQUAL "N"
-               PERFORM DISPLAY-CAMPOS.
+               PERFORM CALCULAR-EDAD
+               IF edad-calculada >= edad-minima
+               AND edad-calculada <= edad-maxima
+               AND NOT (excluir-inactivos = "S"
+                   AND NOT empleados-activo)
+                   PERFORM IMPRIMIR-DETALLE
+               END-IF
+           END-IF.
+
+       CALCULAR-EDAD.
+           MOVE empleados-fecha-nacimiento(1:4) TO fn-anio.
+           MOVE empleados-fecha-nacimiento(5:2) TO fn-mes.
+           MOVE empleados-fecha-nacimiento(7:2) TO fn-dia.
+
+           PERFORM VERIFICAR-BISIESTO-ACTUAL.
+
+           IF fn-mes = 02 AND fn-dia = 29 AND anio-bisiesto-actual = "N"
+               MOVE 28 TO fn-dia
+           END-IF.
+
+           COMPUTE edad-calculada = fh-anio - fn-anio.
+
+           IF fh-mes < fn-mes
+               SUBTRACT 1 FROM edad-calculada
+           ELSE
+               IF fh-mes = fn-mes AND fh-dia < fn-dia
+                   SUBTRACT 1 FROM edad-calculada
+               END-IF
+           END-IF.
+
+       VERIFICAR-BISIESTO-ACTUAL.
+           DIVIDE fh-anio BY 400 GIVING bis-cociente
+               REMAINDER bis-resto400.
+           DIVIDE fh-anio BY 100 GIVING bis-cociente
+               REMAINDER bis-resto100.
+           DIVIDE fh-anio BY 4   GIVING bis-cociente
+               REMAINDER bis-resto4.
+
+           IF (bis-resto4 = 0 AND bis-resto100 NOT = 0)
+           OR bis-resto400 = 0
+               MOVE "S" TO anio-bisiesto-actual
+           ELSE
+               MOVE "N" TO anio-bisiesto-actual
+           END-IF.
+
+       IMPRIMIR-ENCABEZADO.
+           ADD 1 TO pagina-actual.
+           MOVE 0 TO lineas-en-pagina.
+           MOVE fecha-editada TO ep-fecha.
+           MOVE pagina-actual TO ep-pagina.
 
-       DISPLAY-CAMPOS.
+           IF pagina-actual > 1
+               WRITE linea-reporte FROM SPACES
+               AFTER ADVANCING PAGE
+           END-IF.
+
+           WRITE linea-reporte FROM encabezado-pagina.
+           WRITE linea-reporte FROM SPACES.
+           WRITE linea-reporte FROM encabezado.
+
+       IMPRIMIR-DETALLE.
            MOVE empleados-id TO r-empleados-id.
            MOVE empleados-nombre TO r-empleados-nombre.
            MOVE empleados-apellidos TO r-empleados-apellidos.
-           MOVE empleados-edad TO r-empleados-edad.
+           MOVE edad-calculada TO r-empleados-edad.
            MOVE empleados-telefono TO r-empleados-telefono.
            MOVE empleados-direccion TO r-empleados-direccion.
 
-           DISPLAY registro-a-imprimir.
+           WRITE linea-reporte FROM registro-a-imprimir.
+           IF estado-reporte NOT = "00"
+               DISPLAY "Error al grabar empleados.rpt, estado: "
+                   estado-reporte
+               PERFORM FINALIZA-PROGRAMA
+           END-IF.
+
+           ADD 1 TO lineas-en-pagina.
+           ADD 1 TO total-empleados.
+           ADD edad-calculada TO suma-edades.
+           ADD 1 TO registros-desde-checkpoint.
+
+           IF registros-desde-checkpoint >= intervalo-checkpoint
+               PERFORM GRABAR-CHECKPOINT
+           END-IF.
+
+           IF lineas-en-pagina >= max-lineas-pagina
+               PERFORM IMPRIMIR-ENCABEZADO.
+
+       GRABAR-CHECKPOINT.
+           MOVE 0 TO registros-desde-checkpoint.
+           MOVE empleados-id TO linea-checkpoint.
+
+           OPEN OUTPUT checkpoint-empleados.
+           IF estado-checkpoint NOT = "00"
+               DISPLAY "No se pudo abrir checkpoint-empleados, estado: "
+                   estado-checkpoint
+           ELSE
+               WRITE linea-checkpoint
+               IF estado-checkpoint NOT = "00"
+                   DISPLAY "Error al grabar checkpoint-empleados, "
+                       "estado: " estado-checkpoint
+               END-IF
+
+               CLOSE checkpoint-empleados
+               IF estado-checkpoint NOT = "00"
+                   DISPLAY "Error al cerrar checkpoint-empleados, "
+                       "estado: " estado-checkpoint
+               END-IF
+           END-IF.
+
+       IMPRIMIR-TOTALES.
+           IF total-empleados > 0
+               DIVIDE suma-edades BY total-empleados
+                   GIVING edad-promedio ROUNDED
+           END-IF.
+
+           MOVE total-empleados TO lt-total.
+           MOVE edad-promedio TO lt-promedio.
+
+           WRITE linea-reporte FROM SPACES.
+           WRITE linea-reporte FROM linea-totales.
 
        END PROGRAM "PRINT_EMPLEADO_I".
