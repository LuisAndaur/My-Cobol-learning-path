@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "EMPLEADOS_MENU".
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  opcion                      PIC X.
+       77  salir-menu                  PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM MOSTRAR-MENU
+           UNTIL salir-menu = "S".
+
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY "===== MENU DE EMPLEADOS =====".
+           DISPLAY "(A)lta".
+           DISPLAY "(C)onsulta".
+           DISPLAY "(L)istado".
+           DISPLAY "(S)alir".
+           DISPLAY "Elige una opcion: ".
+           ACCEPT opcion.
+
+           EVALUATE opcion
+               WHEN "A"
+               WHEN "a"
+                   CALL "ALTA_EMPLEADO_I"
+               WHEN "C"
+               WHEN "c"
+                   CALL "DISPLAY_EMPLEADO_I"
+               WHEN "L"
+               WHEN "l"
+                   CALL "PRINT_EMPLEADO_I"
+               WHEN "S"
+               WHEN "s"
+                   MOVE "S" TO salir-menu
+               WHEN OTHER
+                   DISPLAY "Opcion invalida: " opcion
+           END-EVALUATE.
+
+       END PROGRAM "EMPLEADOS_MENU".
