@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "LISTADO_CLIENTES_I".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO INDEXADO
+       SELECT clientes-archivo
+       ASSIGN TO "clientes-i.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS clientes-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-clientes.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO
+       FD clientes-archivo.
+           COPY "CLIENTES-REGISTRO.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  encabezado.
+           05  e-clientes-id           PIC X(7)   VALUE "ID".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-clientes-nombre       PIC X(35)  VALUE "NOMBRE".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-clientes-estado       PIC X(9)   VALUE "ESTADO".
+
+       01  registro-a-imprimir.
+           05  r-clientes-id           PIC X(7).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-clientes-nombre       PIC X(35).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-clientes-estado       PIC X(11).
+
+       77  si-no                       PIC X VALUE "S".
+       77  estado-clientes             PIC X(02) VALUE "00".
+       77  contador-clientes           PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+
+           DISPLAY encabezado.
+           PERFORM LEER-REGISTROS UNTIL si-no = "N".
+
+           DISPLAY "Total de clientes listados: " contador-clientes.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT clientes-archivo.
+           IF estado-clientes NOT = "00"
+               DISPLAY "No se pudo abrir clientes-archivo, estado: "
+                   estado-clientes
+               STOP RUN
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE clientes-archivo.
+           IF estado-clientes NOT = "00"
+               DISPLAY "Error al cerrar clientes-archivo, estado: "
+                   estado-clientes
+           END-IF.
+
+       LEER-REGISTROS.
+           READ clientes-archivo NEXT RECORD
+               AT END
+                   MOVE "N" TO si-no
+               NOT AT END
+                   IF estado-clientes NOT = "00"
+                       DISPLAY "Error leyendo clientes-archivo, "
+                           "estado: " estado-clientes
+                       MOVE "N" TO si-no
+                   ELSE
+                       PERFORM IMPRIMIR-DETALLE
+                   END-IF
+           END-READ.
+
+       IMPRIMIR-DETALLE.
+           MOVE SPACES TO registro-a-imprimir.
+           MOVE clientes-id     TO r-clientes-id.
+           MOVE clientes-nombre TO r-clientes-nombre.
+
+           EVALUATE TRUE
+               WHEN clientes-activo
+                   MOVE "ACTIVO"      TO r-clientes-estado
+               WHEN clientes-inactivo
+                   MOVE "INACTIVO"    TO r-clientes-estado
+               WHEN clientes-suspendido
+                   MOVE "SUSPENDIDO"  TO r-clientes-estado
+               WHEN clientes-moroso
+                   MOVE "MOROSO"      TO r-clientes-estado
+               WHEN clientes-baja
+                   MOVE "BAJA"        TO r-clientes-estado
+               WHEN OTHER
+                   MOVE "DESCONOCIDO" TO r-clientes-estado
+           END-EVALUATE.
+
+           DISPLAY registro-a-imprimir.
+           ADD 1 TO contador-clientes.
+
+       END PROGRAM "LISTADO_CLIENTES_I".
