@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reporte de productos cuya fecha de caducidad cae
+      *          dentro de los proximos 30 dias, a partir de la fecha
+      *          del sistema.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "REPORTE_STOCK_POR_CADUCAR".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO FISICO EN MODO DINAMICO
+       SELECT producto-dinamic
+       ASSIGN TO "producto.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS producto-id
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS estado-producto.
+
+      *ARCHIVO DE SALIDA DEL REPORTE DE CADUCIDAD
+       SELECT reporte-por-caducar
+       ASSIGN TO "stock-por-caducar.rpt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS estado-reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARCHIVO LOGICO
+       FD producto-dinamic.
+           COPY "PRODUCTO-REGISTRO.CPY".
+
+      *ARCHIVO DE REPORTE
+       FD reporte-por-caducar.
+       01  linea-reporte               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  encabezado-caducidad.
+           05  e-producto-id           PIC X(6)   VALUE "ID".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-producto-descript     PIC X(35)  VALUE "DESCRIPCION".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-producto-caducidad    PIC X(9)   VALUE "CADUCIDAD".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  e-dias-restantes        PIC X(18)
+                                        VALUE "DIAS RESTANTES".
+
+       01  registro-a-imprimir-caduc.
+           05  r-producto-id           PIC 9(6).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-producto-descript     PIC X(35).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-producto-caducidad    PIC 9(8).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  r-dias-restantes        PIC ---9.
+
+       77  si-no                       PIC X VALUE "S".
+       77  estado-producto             PIC X(02) VALUE "00".
+       77  estado-reporte              PIC X(02) VALUE "00".
+       77  contador-por-caducar        PIC 9(6) VALUE 0.
+       77  fecha-sistema               PIC X(21).
+       77  fecha-hoy                   PIC 9(8).
+       77  dias-restantes              PIC S9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM OBTENER-FECHA.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+
+           PERFORM LEER-REGISTROS UNTIL si-no = "N".
+
+           PERFORM IMPRIMIR-TOTALES.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT producto-dinamic.
+           IF estado-producto NOT = "00"
+               DISPLAY "No se pudo abrir producto-dinamic, estado: "
+                   estado-producto
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT reporte-por-caducar.
+           IF estado-reporte NOT = "00"
+               DISPLAY "No se pudo abrir stock-por-caducar.rpt, "
+                   "estado: " estado-reporte
+               STOP RUN
+           END-IF.
+
+           PERFORM IMPRIMIR-ENCABEZADO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE producto-dinamic.
+           CLOSE reporte-por-caducar.
+
+       OBTENER-FECHA.
+           MOVE FUNCTION CURRENT-DATE TO fecha-sistema.
+           MOVE fecha-sistema(1:8) TO fecha-hoy.
+
+       IMPRIMIR-ENCABEZADO.
+           MOVE encabezado-caducidad TO linea-reporte.
+           WRITE linea-reporte.
+
+       LEER-REGISTROS.
+           READ producto-dinamic NEXT RECORD
+               AT END
+                   MOVE "N" TO si-no
+               NOT AT END
+                   IF estado-producto NOT = "00"
+                       DISPLAY "Error leyendo producto-dinamic, "
+                           "estado: " estado-producto
+                       MOVE "N" TO si-no
+                   ELSE
+                       PERFORM CALCULAR-DIAS-RESTANTES
+                       IF dias-restantes >= 0 AND dias-restantes <= 30
+                           PERFORM IMPRIMIR-DETALLE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       CALCULAR-DIAS-RESTANTES.
+           COMPUTE dias-restantes =
+               FUNCTION INTEGER-OF-DATE(producto-caducidad)
+               - FUNCTION INTEGER-OF-DATE(fecha-hoy).
+
+       IMPRIMIR-DETALLE.
+           MOVE SPACES TO registro-a-imprimir-caduc.
+           MOVE producto-id          TO r-producto-id.
+           MOVE producto-descript    TO r-producto-descript.
+           MOVE producto-caducidad   TO r-producto-caducidad.
+           MOVE dias-restantes       TO r-dias-restantes.
+
+           MOVE registro-a-imprimir-caduc TO linea-reporte.
+           WRITE linea-reporte.
+
+           ADD 1 TO contador-por-caducar.
+
+       IMPRIMIR-TOTALES.
+           DISPLAY "Productos por caducar en 30 dias: "
+               contador-por-caducar.
+
+       END PROGRAM "REPORTE_STOCK_POR_CADUCAR".
