@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: PRODUCTO-MOVIMIENTO
+      * Purpose:  Layout comun del registro de movimientos de stock,
+      *           compartido por el programa de alta de movimientos y
+      *           el programa de posteo contra producto.dat.
+      ******************************************************************
+       01  producto-mov-registro.
+           05  producto-mov-id            PIC 9(6).
+           05  producto-mov-tipo          PIC X(01).
+               88  producto-mov-entrada       VALUE "E".
+               88  producto-mov-salida        VALUE "S".
+           05  producto-mov-cantidad      PIC 9(06).
+           05  producto-mov-fecha         PIC 9(8).
