@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook: AUDITORIA-REGISTRO
+      * Purpose:  Layout del registro de auditoria de empleados.
+      *           Una linea por cada ALTA, MODIFICAR o BAJA, con los
+      *           valores de los campos antes y despues del cambio.
+      ******************************************************************
+       01  auditoria-registro.
+           05  aud-fecha-hora          PIC X(21).
+           05  aud-operacion           PIC X(12).
+               88  aud-op-alta         VALUE "ALTA".
+               88  aud-op-modificar    VALUE "MODIFICAR".
+               88  aud-op-baja         VALUE "BAJA".
+           05  aud-empleados-id        PIC X(7).
+           05  aud-valor-anterior.
+               10  aud-ant-nombre      PIC X(25).
+               10  aud-ant-apellidos   PIC X(35).
+               10  aud-ant-fecha-nacimiento PIC 9(8).
+               10  aud-ant-telefono    PIC X(9).
+               10  aud-ant-direccion   PIC X(35).
+           05  aud-valor-nuevo.
+               10  aud-nue-nombre      PIC X(25).
+               10  aud-nue-apellidos   PIC X(35).
+               10  aud-nue-fecha-nacimiento PIC 9(8).
+               10  aud-nue-telefono    PIC X(9).
+               10  aud-nue-direccion   PIC X(35).
