@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: CLIENTES-REGISTRO
+      * Purpose:  Layout comun del registro de clientes, compartido
+      *           por todos los programas que leen o escriben
+      *           clientes-i.dat.
+      ******************************************************************
+       01  clientes-registro.
+           05  clientes-id             PIC X(7).
+           05  clientes-nombre         PIC X(35).
+           05  clientes-estado         PIC 9 VALUE 1.
+               88  clientes-activo      VALUE 1.
+               88  clientes-inactivo    VALUE 2.
+               88  clientes-suspendido  VALUE 3.
+               88  clientes-moroso      VALUE 4.
+               88  clientes-baja        VALUE 5.
