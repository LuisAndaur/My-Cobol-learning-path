@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: PRODUCTO-HIST-PRECIO
+      * Purpose:  Layout del historico de cambios de precio, escrito
+      *           por MANTENIMIENTO_PRODUCTO antes de cada REWRITE que
+      *           modifica producto-precio.
+      ******************************************************************
+       01  producto-hist-registro.
+           05  producto-hist-id           PIC 9(6).
+           05  producto-hist-precio-ant   PIC 9(4)V99.
+           05  producto-hist-precio-nvo   PIC 9(4)V99.
+           05  producto-hist-fecha        PIC 9(8).
