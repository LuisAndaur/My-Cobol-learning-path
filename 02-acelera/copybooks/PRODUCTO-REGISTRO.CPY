@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: PRODUCTO-REGISTRO
+      * Purpose:  Layout comun del registro de productos, compartido
+      *           por los programas que leen o escriben producto-sec.dat
+      *           / producto.dat (modo indexado y modo dinamico).
+      ******************************************************************
+       01  producto-registro.
+           05  producto-id            PIC 9(6).
+           05  producto-control       PIC 9.
+           05  producto-descript      PIC X(35).
+           05  producto-precio        PIC 9(4)V99.
+           05  producto-moneda        PIC X(03).
+           05  producto-stock         PIC 9(6).
+           05  producto-caducidad     PIC 9(8).
+           05  producto-critico       PIC 9(6).
+           05  producto-registrado-por PIC X(7).
