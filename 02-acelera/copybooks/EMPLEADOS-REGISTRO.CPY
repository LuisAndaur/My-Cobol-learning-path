@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: EMPLEADOS-REGISTRO
+      * Purpose:  Layout comun del registro de empleados, compartido
+      *           por todos los programas que leen o escriben
+      *           empleados-s.dat / empleados-i.dat.
+      ******************************************************************
+       01  empleados-registro.
+           05  empleados-id            PIC X(7).
+           05  empleados-nombre        PIC X(25).
+           05  empleados-apellidos     PIC X(35).
+           05  empleados-fecha-nacimiento PIC 9(8).
+           05  empleados-telefono      PIC X(9).
+           05  empleados-direccion     PIC X(35).
+           05  empleados-estado        PIC 9 VALUE 1.
+               88  empleados-activo    VALUE 1.
+               88  empleados-inactivo  VALUE 2.
+               88  empleados-de-baja-temporal VALUE 3.
